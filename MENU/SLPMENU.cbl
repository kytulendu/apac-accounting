@@ -146,6 +146,10 @@
 
        COPY WSTOCK.SL.
 
+       SELECT MSGLOG    ASSIGN W02-MSGLOG
+                         ORGANIZATION LINE SEQUENTIAL
+                         FILE STATUS WS-MSGLOG-STATUS.
+
       /
 000330 DATA DIVISION.
 000340 FILE SECTION.
@@ -188,6 +192,9 @@
 
        COPY WSTOCK.FDE.
 
+       FD  MSGLOG        LABEL RECORD OMITTED.
+       01  MSGLOG-REC     PIC  X(80).
+
       /
 000560 WORKING-STORAGE SECTION.
        77  WS-CHECK	   PIC	X(18)	 VALUE
@@ -201,6 +208,13 @@
        77  WS-OPTION	   PIC	X(01).
        77  PRG-NAME	   PIC	X(12) VALUE SPACES.
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
+       77  W02-MSGLOG	   PIC	X(40).
+       77  WS-MSGLOG-STATUS  PIC X(02).
+       77  WS-LOGOPEN-SW     PIC X(01) VALUE "N".
+           88  LOG-OPEN                     VALUE "Y".
+       77  WS-LOGUSER	   PIC	X(10).
+       77  WS-LOG-DDMMYY	   PIC	9(08).
+       77  WS-DENY-MES	   PIC	X(30) VALUE "Module not installed".
 
 001350 01  WS-CRT-LINES.
 001380	   03  WS-TOP-LNE2.
@@ -556,11 +570,15 @@
 003240	   IF LS0-STP NOT = 2
 	       MOVE "Not Installed"
 				 TO WS-ERR-STRING
+	       MOVE "Sales Module not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 003260	       PERFORM ERROR-MESSAGE
 	   ELSE
 003240	   IF LS0-SALES = "N"
 	       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
+	       MOVE "Sales Module not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 003260	       PERFORM ERROR-MESSAGE
 	   ELSE
 	       PERFORM BA000.
@@ -990,10 +1008,14 @@
 	   IF LS0-LEV < 3
 	       MOVE "MNU\NOPMENU"
 				 TO PRG-NAME
+	       MOVE "Quotations not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       PERFORM AA100
 	       DISPLAY MENU-INSTRUCT
 	       GO TO CA999.
 003240	   IF LS0-SALEV < 1
+	       MOVE "Quotations not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
@@ -1001,7 +1023,7 @@
 	     MOVE 7		 TO SHADE-ROW.
 	     MOVE 28		 TO SHADE-COL.
 	     MOVE 23		 TO SHADE-WIDTH.
-	     MOVE 11		 TO SHADE-LINES.
+	     MOVE 12		 TO SHADE-LINES.
       *	     DISPLAY S04.
 	     DISPLAY "зддддддддддддддддддддддд" AT 0626
 		      WITH BACKGROUND-COLOR 3
@@ -1075,11 +1097,18 @@
 	     DISPLAY "Ё " AT 1626
 		      WITH BACKGROUND-COLOR 3
 			   FOREGROUND-COLOR 3 HIGHLIGHT
+		     "9" WITH BACKGROUND-COLOR 3
+			      FOREGROUND-COLOR 7 HIGHLIGHT
+		     " My Open Quotes      Ё"
+		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
+	     DISPLAY "Ё " AT 1726
+		      WITH BACKGROUND-COLOR 3
+			   FOREGROUND-COLOR 3 HIGHLIGHT
 		     "0" WITH BACKGROUND-COLOR 3
 			      FOREGROUND-COLOR 7 HIGHLIGHT
 		     " Exit                Ё"
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
-	     DISPLAY "ю" AT 1726
+	     DISPLAY "ю" AT 1826
 		      WITH BACKGROUND-COLOR 3
 			   FOREGROUND-COLOR 3 HIGHLIGHT
 		     "ддддддддддддддддддддддды"
@@ -1088,7 +1117,7 @@
 	     DISPLAY MENU-INSTRUCT.
 	     PERFORM SCREEN-SHADOW.
 	     MOVE 7		 TO TOP-ROW.
-	     MOVE 15		 TO BOTTOM-ROW.
+	     MOVE 16		 TO BOTTOM-ROW.
 	     MOVE 6		 TO SCREEN-LIN.
 	     MOVE 28		 TO SCREEN-COL.
 	     MOVE 21		 TO STRING-LENGTH.
@@ -1142,7 +1171,7 @@
 	   ELSE
 	   IF DATA-8BIT
 	       MOVE KEY-CODE-1X  TO WS-OPTION
-	       IF WS-OPTION < "0" OR > "8"
+	       IF WS-OPTION < "0" OR > "9"
 		   CALL X"E5"
 		   GO TO CA05
 	       END-IF
@@ -1181,13 +1210,16 @@
 	       MOVE "8"		 TO WS-OPTION
 	   ELSE
 	   IF SCREEN-LIN = 15
+	       MOVE "9"		 TO WS-OPTION
+	   ELSE
+	   IF SCREEN-LIN = 16
 	       MOVE "0"		 TO WS-OPTION.
 	   GO TO CA18.
 
        CA16.
 	     PERFORM CLEAR-BLOCK.
 	   IF WS-OPTION = "0"
-	       MOVE 15		 TO SCREEN-LIN
+	       MOVE 16		 TO SCREEN-LIN
 	   ELSE
 	   IF WS-OPTION = "1"
 	       MOVE 7		 TO SCREEN-LIN
@@ -1211,7 +1243,10 @@
 	       MOVE 13		 TO SCREEN-LIN
 	   ELSE
 	   IF WS-OPTION = "8"
-	       MOVE 14		 TO SCREEN-LIN.
+	       MOVE 14		 TO SCREEN-LIN
+	   ELSE
+	   IF WS-OPTION = "9"
+	       MOVE 15		 TO SCREEN-LIN.
 	     PERFORM SAVE-ATTR.
 	     PERFORM MARK-BLOCK.
 
@@ -1240,7 +1275,10 @@
 	       MOVE "STP\STPENQ" TO PRG-NAME
 	   ELSE
 	   IF WS-OPTION = "8"
-	       MOVE "SLP\PIC001" TO PRG-NAME.
+	       MOVE "SLP\PIC001" TO PRG-NAME
+	   ELSE
+	   IF WS-OPTION = "9"
+	       MOVE "SLP\QTP006" TO PRG-NAME.
 	     PERFORM AA100.
 	     DISPLAY MENU-INSTRUCT.
 	     GO TO CA05.
@@ -1256,10 +1294,14 @@
 	   IF LS0-LEV < 3
 	       MOVE "MNU\NOPMENU"
 				 TO PRG-NAME
+	       MOVE "Sales/Orders not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       PERFORM AA100
 	       DISPLAY MENU-INSTRUCT
 	       GO TO DA999.
 003240	   IF LS0-SALEV < 1
+	       MOVE "Sales/Orders not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
@@ -1267,7 +1309,7 @@
 	     MOVE 7		 TO SHADE-ROW.
 	     MOVE 28		 TO SHADE-COL.
 	     MOVE 23		 TO SHADE-WIDTH.
-	     MOVE 12		 TO SHADE-LINES.
+	     MOVE 14		 TO SHADE-LINES.
       *	     DISPLAY S06.
 	     DISPLAY "зддддддддддддддддддддддд" AT 0626
 		      WITH BACKGROUND-COLOR 3
@@ -1347,11 +1389,25 @@
 	     DISPLAY "Ё " AT 1726
 		      WITH BACKGROUND-COLOR 3
 			   FOREGROUND-COLOR 3 HIGHLIGHT
+		     "B" WITH BACKGROUND-COLOR 3
+			      FOREGROUND-COLOR 7 HIGHLIGHT
+		     " Cardex Movements    Ё"
+		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
+	     DISPLAY "Ё " AT 1826
+		      WITH BACKGROUND-COLOR 3
+			   FOREGROUND-COLOR 3 HIGHLIGHT
+		     "C" WITH BACKGROUND-COLOR 3
+			      FOREGROUND-COLOR 7 HIGHLIGHT
+		     " Laybuy              Ё"
+		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
+	     DISPLAY "Ё " AT 1926
+		      WITH BACKGROUND-COLOR 3
+			   FOREGROUND-COLOR 3 HIGHLIGHT
 		     "0" WITH BACKGROUND-COLOR 3
 			      FOREGROUND-COLOR 7 HIGHLIGHT
 		     " Exit	           Ё"
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
-001570	     DISPLAY "ю" AT 1826
+001570	     DISPLAY "ю" AT 2026
 		      WITH BACKGROUND-COLOR 3
 			   FOREGROUND-COLOR 3 HIGHLIGHT
 		     "ддддддддддддддддддддддды"
@@ -1359,7 +1415,7 @@
 	     DISPLAY MENU-INSTRUCT.
 	     PERFORM SCREEN-SHADOW.
 	     MOVE 7		 TO TOP-ROW.
-	     MOVE 16		 TO BOTTOM-ROW.
+	     MOVE 18		 TO BOTTOM-ROW.
 	     MOVE 6		 TO SCREEN-LIN.
 	     MOVE 28		 TO SCREEN-COL.
 	     MOVE 21		 TO STRING-LENGTH.
@@ -1417,7 +1473,7 @@
 				  BY VALUE WS-LENGTH
 				  RETURNING WS-STATUS
 	       IF (WS-OPTION < "0" OR > "8") AND
-		  (WS-OPTION < "A" OR > "A")
+		  (WS-OPTION < "A" OR > "C")
 		   CALL X"E5"
 		   GO TO DA05
 	       END-IF
@@ -1459,13 +1515,19 @@
 	       MOVE "A"		 TO WS-OPTION
 	   ELSE
 	   IF SCREEN-LIN = 16
+	       MOVE "B"		 TO WS-OPTION
+	   ELSE
+	   IF SCREEN-LIN = 17
+	       MOVE "C"		 TO WS-OPTION
+	   ELSE
+	   IF SCREEN-LIN = 18
 	       MOVE "0"		 TO WS-OPTION.
 	   GO TO DA18.
 
        DA16.
 	     PERFORM CLEAR-BLOCK.
 	   IF WS-OPTION = "0"
-	       MOVE 16		 TO SCREEN-LIN
+	       MOVE 18		 TO SCREEN-LIN
 	   ELSE
 	   IF WS-OPTION = "1"
 	       MOVE 7		 TO SCREEN-LIN
@@ -1492,7 +1554,13 @@
 	       MOVE 14		 TO SCREEN-LIN
 	   ELSE
 	   IF WS-OPTION = "A"
-	       MOVE 15		 TO SCREEN-LIN.
+	       MOVE 15		 TO SCREEN-LIN
+	   ELSE
+	   IF WS-OPTION = "B"
+	       MOVE 16		 TO SCREEN-LIN
+	   ELSE
+	   IF WS-OPTION = "C"
+	       MOVE 17		 TO SCREEN-LIN.
 	     PERFORM SAVE-ATTR.
 	     PERFORM MARK-BLOCK.
 
@@ -1524,7 +1592,13 @@
 	       MOVE "SLP\PIC001" TO PRG-NAME
 	   ELSE
 	   IF WS-OPTION = "A"
-	       MOVE "SLP\ORD001" TO PRG-NAME.
+	       MOVE "SLP\ORD001" TO PRG-NAME
+	   ELSE
+	   IF WS-OPTION = "B"
+	       MOVE "SLP\CDX001" TO PRG-NAME
+	   ELSE
+	   IF WS-OPTION = "C"
+	       MOVE "SLP\LAY001" TO PRG-NAME.
 	     PERFORM AA100.
 	     DISPLAY MENU-INSTRUCT.
 	     GO TO DA05.
@@ -1545,6 +1619,8 @@
 	   IF (LS0-LEV < 4) OR (LS0-RTE = 0)
 	       MOVE "MNU\NOPMENU"
 				 TO PRG-NAME
+	       MOVE "Standing Order not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       PERFORM AA100
 	       DISPLAY MENU-INSTRUCT
 	       GO TO EA999.
@@ -1764,13 +1840,15 @@
 	   IF (LS0-LEV < 4) OR (LS0-RTE = 0)
 	       MOVE "MNU\NOPMENU"
 				 TO PRG-NAME
+	       MOVE "Delivery Vehic not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       PERFORM AA100
 	       DISPLAY MENU-INSTRUCT
 	       GO TO FA999.
 	     MOVE 7		 TO SHADE-ROW.
 	     MOVE 28		 TO SHADE-COL.
 	     MOVE 23		 TO SHADE-WIDTH.
-	     MOVE 7		 TO SHADE-LINES.
+	     MOVE 9		 TO SHADE-LINES.
       *	     DISPLAY S09.
 	     DISPLAY "зддддддддддддддддддддддд©" AT 0626
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
@@ -1807,16 +1885,28 @@
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
 	     DISPLAY "Ё " AT 1226
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
+		     "5" WITH BACKGROUND-COLOR 3
+			      FOREGROUND-COLOR 7 HIGHLIGHT
+		     " Service/Licence Due Ё"
+		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
+	     DISPLAY "Ё " AT 1326
+		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
+		     "6" WITH BACKGROUND-COLOR 3
+			      FOREGROUND-COLOR 7 HIGHLIGHT
+		     " Stock Load Recon.   Ё"
+		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
+	     DISPLAY "Ё " AT 1426
+		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
 		     "0" WITH BACKGROUND-COLOR 3
 			      FOREGROUND-COLOR 7 HIGHLIGHT
 		     " Exit                Ё"
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
-001570	     DISPLAY "юддддддддддддддддддддддды" AT 1326
+001570	     DISPLAY "юддддддддддддддддддддддды" AT 1526
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
 	     DISPLAY MENU-INSTRUCT.
 	     PERFORM SCREEN-SHADOW.
 	     MOVE 7		 TO TOP-ROW.
-	     MOVE 11		 TO BOTTOM-ROW.
+	     MOVE 13		 TO BOTTOM-ROW.
 	     MOVE 6		 TO SCREEN-LIN.
 	     MOVE 28		 TO SCREEN-COL.
 	     MOVE 21		 TO STRING-LENGTH.
@@ -1870,7 +1960,7 @@
 	   ELSE
 	   IF DATA-8BIT
 	       MOVE KEY-CODE-1X  TO WS-OPTION
-	       IF WS-OPTION < "0" OR > "4"
+	       IF WS-OPTION < "0" OR > "6"
 		   CALL X"E5"
 		   GO TO FA05
 	       END-IF
@@ -1897,13 +1987,19 @@
 	       MOVE "4"		 TO WS-OPTION
 	   ELSE
 	   IF SCREEN-LIN = 11
+	       MOVE "5"		 TO WS-OPTION
+	   ELSE
+	   IF SCREEN-LIN = 12
+	       MOVE "6"		 TO WS-OPTION
+	   ELSE
+	   IF SCREEN-LIN = 13
 	       MOVE "0"		 TO WS-OPTION.
 	   GO TO FA18.
 
        FA16.
 	     PERFORM CLEAR-BLOCK.
 	   IF WS-OPTION = "0"
-	       MOVE 11		 TO SCREEN-LIN
+	       MOVE 13		 TO SCREEN-LIN
 	   ELSE
 	   IF WS-OPTION = "1"
 	       MOVE 7		 TO SCREEN-LIN
@@ -1915,7 +2011,13 @@
 	       MOVE 9		 TO SCREEN-LIN
 	   ELSE
 	   IF WS-OPTION = "4"
-	       MOVE 10		 TO SCREEN-LIN.
+	       MOVE 10		 TO SCREEN-LIN
+	   ELSE
+	   IF WS-OPTION = "5"
+	       MOVE 11		 TO SCREEN-LIN
+	   ELSE
+	   IF WS-OPTION = "6"
+	       MOVE 12		 TO SCREEN-LIN.
 	     PERFORM SAVE-ATTR.
 	     PERFORM MARK-BLOCK.
 
@@ -1932,7 +2034,13 @@
 	       MOVE "SLP\DLP023" TO PRG-NAME
 	   ELSE
 	   IF WS-OPTION = "4"
-	       MOVE "SLP\DLP024" TO PRG-NAME.
+	       MOVE "SLP\DLP024" TO PRG-NAME
+	   ELSE
+	   IF WS-OPTION = "5"
+	       MOVE "SLP\DLP025" TO PRG-NAME
+	   ELSE
+	   IF WS-OPTION = "6"
+	       MOVE "SLP\DLP026" TO PRG-NAME.
 	     PERFORM AA100.
 	     DISPLAY MENU-INSTRUCT.
 	     GO TO FA05.
@@ -1953,9 +2061,13 @@
 	   IF (LS0-LEV < 4) OR (LS0-RTE = 0)
 	       MOVE "MNU\NOPMENU"
 				 TO PRG-NAME
+	       MOVE "Deliveries not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	   ELSE
 	       MOVE "SLP\DLP003" TO PRG-NAME.
 003240	   IF LS0-SALEV < 3
+	       MOVE "Deliveries not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
@@ -2304,6 +2416,8 @@
 	   IF WS-OPTION = "E"
 	       IF LS0-LEV < 3
 		   MOVE "MNU\NOPMENU" TO PRG-NAME
+		   MOVE "Quot Remarks not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       ELSE
 		   MOVE "INV\INVRMK" TO PRG-NAME.
 	     PERFORM AA100.
@@ -2319,10 +2433,14 @@
 	   IF LS0-POS = 0
 	       MOVE "MNU\NOPMENU"
 				 TO PRG-NAME
+	       MOVE "Cash Sales POS not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       PERFORM AA100
 	       DISPLAY MENU-INSTRUCT
 	       GO TO IA999.
 003240	   IF LS0-SALEV < 1
+	       MOVE "Cash Sales POS not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
@@ -2578,6 +2696,8 @@
 	   IF WS-OPTION = "1"
 	       IF LS0-NO = 003
 		   IF WS-SYS-ID = "MDE" OR "mde"
+		       MOVE "POS001 Entry not authorised" TO WS-DENY-MES
+		       PERFORM ZA700-LOG-DENIED
 		       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
 003260		       PERFORM ERROR-MESSAGE
@@ -2663,7 +2783,17 @@
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
 	       GO TO JA999.
+	   IF LS0-DTP NOT = 2
+	       MOVE "MNU\NOPMENU"
+				 TO PRG-NAME
+	       MOVE "Debtor Rcpts not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
+	       PERFORM AA100
+	       DISPLAY MENU-INSTRUCT
+	       GO TO JA999.
 003240	   IF LS0-DBLEV < 1
+	       MOVE "Debtor Rcpts not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
@@ -2687,9 +2817,13 @@
 	   IF LS0-LEV < 3
 	       MOVE "MNU\NOPMENU"
 				 TO PRG-NAME
+	       MOVE "Guarantee not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	   ELSE
 	       MOVE "STP\GAR001" TO PRG-NAME.
 003240	   IF (LS0-STLEV < 1) OR (LS0-SALEV < 1)
+	       MOVE "Guarantee not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
@@ -2703,10 +2837,17 @@
       *
        LA000	       SECTION 59.
        LA00.
+	   IF LS0-ENQLEV < 1
+	       MOVE "Enquiries not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
+	       MOVE "Not Authorised"
+				 TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO LA999.
 	     MOVE 7		 TO SHADE-ROW.
 	     MOVE 28		 TO SHADE-COL.
 	     MOVE 18		 TO SHADE-WIDTH.
-	     MOVE 5		 TO SHADE-LINES.
+	     MOVE 6		 TO SHADE-LINES.
       *	     DISPLAY S07.
 	     DISPLAY "здддддддддддддддддд©" AT 0626
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
@@ -2730,16 +2871,22 @@
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
 001570	     DISPLAY "Ё " AT 1026
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
+		     "3" WITH BACKGROUND-COLOR 3
+			      FOREGROUND-COLOR 7 HIGHLIGHT
+		     " Combined Enq.  Ё"
+		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
+	     DISPLAY "Ё " AT 1126
+		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
 		     "0" WITH BACKGROUND-COLOR 3
 			      FOREGROUND-COLOR 7 HIGHLIGHT
 		     " Exit	      Ё"
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
-001500	     DISPLAY "юдддддддддддддддддды" AT 1126
+001500	     DISPLAY "юдддддддддддддддддды" AT 1226
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 0.
 	     DISPLAY MENU-INSTRUCT.
 	     PERFORM SCREEN-SHADOW.
 	     MOVE 7		 TO TOP-ROW.
-	     MOVE 9		 TO BOTTOM-ROW.
+	     MOVE 10		 TO BOTTOM-ROW.
 	     MOVE 6		 TO SCREEN-LIN.
 	     MOVE 28		 TO SCREEN-COL.
 	     MOVE 16		 TO STRING-LENGTH.
@@ -2793,7 +2940,7 @@
 	   ELSE
 	   IF DATA-8BIT
 	       MOVE KEY-CODE-1X  TO WS-OPTION
-	       IF WS-OPTION < 0 OR > 2
+	       IF WS-OPTION < 0 OR > 3
 		   CALL X"E5"
 		   GO TO LA05
 	       END-IF
@@ -2814,19 +2961,25 @@
 	       MOVE "2"		 TO WS-OPTION
 	   ELSE
 	   IF SCREEN-LIN = 9
+	       MOVE "3"		 TO WS-OPTION
+	   ELSE
+	   IF SCREEN-LIN = 10
 	       MOVE "0"		 TO WS-OPTION.
 	   GO TO LA18.
 
        LA16.
 	     PERFORM CLEAR-BLOCK.
 	   IF WS-OPTION = 0
-	       MOVE 9		 TO SCREEN-LIN
+	       MOVE 10		 TO SCREEN-LIN
 	   ELSE
 	   IF WS-OPTION = 1
 	       MOVE 7		 TO SCREEN-LIN
 	   ELSE
 	   IF WS-OPTION = 2
-	       MOVE 8		 TO SCREEN-LIN.
+	       MOVE 8		 TO SCREEN-LIN
+	   ELSE
+	   IF WS-OPTION = 3
+	       MOVE 9		 TO SCREEN-LIN.
 	     PERFORM SAVE-ATTR.
 	     PERFORM MARK-BLOCK.
 
@@ -2837,7 +2990,10 @@
 	       MOVE "DTP\DTPENQ" TO PRG-NAME
 	   ELSE
 	   IF WS-OPTION = "2"
-	       MOVE "STP\STPENQ" TO PRG-NAME.
+	       MOVE "STP\STPENQ" TO PRG-NAME
+	   ELSE
+	   IF WS-OPTION = "3"
+	       MOVE "SLP\ENQ001" TO PRG-NAME.
 	     PERFORM AA100.
 	     DISPLAY MENU-INSTRUCT.
 	     GO TO LA05.
@@ -2858,8 +3014,12 @@
 	   IF LS0-LEV < 3
 	       MOVE "MNU\NOPMENU"
 				 TO PRG-NAME
+	       MOVE "Stock/Orders not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       GO TO MA05.
 003240	   IF (LS0-STLEV < 1) AND (LS0-SALEV < 1)
+	       MOVE "Stock/Orders not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
@@ -2887,9 +3047,13 @@
 	   IF LS0-LEV < 2
 	       MOVE "MNU\NOPMENU"
 				 TO PRG-NAME
+	       MOVE "Sales Stats not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	   ELSE
 	       MOVE "STP\STPTOP" TO PRG-NAME.
 003240	   IF (LS0-SALEV < 3) AND (LS0-STLEV < 3)
+	       MOVE "Sales Stats not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
@@ -2912,9 +3076,13 @@
 	   IF LS0-LEV < 3
 	       MOVE "MNU\NOPMENU"
 				 TO PRG-NAME
+	       MOVE "Staff Stats not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	   ELSE
 	       MOVE "UTP\SALMAN" TO PRG-NAME.
 003240	   IF LS0-PALEV < 4
+	       MOVE "Staff Stats not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
@@ -2936,10 +3104,14 @@
 	   IF LS0-LEV < 2
 	       MOVE "MNU\NOPMENU"
 				 TO PRG-NAME
+	       MOVE "Sales/Ledger not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	   ELSE
 	       MOVE "UTP\STPSALES"
 				 TO PRG-NAME.
 003240	   IF LS0-STLEV < 3
+	       MOVE "Sales/Ledger not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
@@ -2957,9 +3129,13 @@
 	   IF LS0-LEV < 3
 	       MOVE "MNU\NOPMENU"
 				 TO PRG-NAME
+	       MOVE "Bar Labels not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	   ELSE
 	       MOVE "UTP\STPBAR" TO PRG-NAME.
 003240	   IF LS0-STLEV < 2
+	       MOVE "Bar Labels not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
@@ -2988,7 +3164,17 @@
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
 	       GO TO SA999.
+	   IF LS0-DTP NOT = 2
+	       MOVE "MNU\NOPMENU"
+				 TO PRG-NAME
+	       MOVE "Dbtr Rcpt Rev not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
+	       PERFORM AA100
+	       DISPLAY MENU-INSTRUCT
+	       GO TO SA999.
 003240	   IF LS0-DBLEV < 1
+	       MOVE "Dbtr Rcpt Rev not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
@@ -3010,7 +3196,17 @@
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
 	       GO TO SA999.
+	   IF LS0-DTP NOT = 2
+	       MOVE "MNU\NOPMENU"
+				 TO PRG-NAME
+	       MOVE "Del NoSale Inv not installed" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
+	       PERFORM AA100
+	       DISPLAY MENU-INSTRUCT
+	       GO TO SA999.
 003240	   IF LS0-DBLEV < 1
+	       MOVE "Del NoSale Inv not authorised" TO WS-DENY-MES
+	       PERFORM ZA700-LOG-DENIED
 	       MOVE "Not Authorised"
 				 TO WS-ERR-STRING
 003260	       PERFORM ERROR-MESSAGE
@@ -3748,3 +3944,38 @@
 	       MOVE WST-KEY	 TO WS-KEYX.
 
        COPY DISPERR.PRO.
+
+      *
+      *    ****   T H I S   S E C T I O N   L O G S   A   B L O C K E D
+      *           M E N U   O P T I O N   ( M O D U L E   N O T
+      *           I N S T A L L E D )   T O   M S G L O G
+      *
+       ZA700-LOG-DENIED   SECTION.
+       ZA700-OPEN.
+           IF NOT LOG-OPEN
+               MOVE "MSGLOG"        TO AFID-KEY
+               PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT
+               MOVE AFID-PATH       TO W02-MSGLOG
+               OPEN EXTEND MSGLOG
+             IF WS-MSGLOG-STATUS = "35" OR "05"
+                 OPEN OUTPUT MSGLOG
+             END-IF
+               SET LOG-OPEN         TO TRUE.
+
+       ZA700-WRITE.
+             MOVE TODAY-DDMMYY       TO WS-LOG-DDMMYY.
+             MOVE LS-USER-ID         TO WS-LOGUSER.
+             MOVE SPACE              TO MSGLOG-REC.
+             STRING WS-LOG-DDMMYY    DELIMITED BY SIZE
+                    " "              DELIMITED BY SIZE
+                    WS-LOGUSER       DELIMITED BY SIZE
+                    " "              DELIMITED BY SIZE
+                    WS-DENY-MES      DELIMITED BY SIZE
+                    INTO MSGLOG-REC.
+             WRITE MSGLOG-REC.
+           IF WS-MSGLOG-STATUS NOT = "00"
+               MOVE "N"             TO WS-LOGOPEN-SW
+           END-IF.
+
+       ZA700-EXIT.
+             EXIT.
