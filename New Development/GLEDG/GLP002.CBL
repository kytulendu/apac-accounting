@@ -72,6 +72,8 @@
 
 000240 COPY RECOVER.SL.
 
+       COPY "AUDIT.SL".
+
        COPY SHARED.SL.
 
        COPY TXTRAN.SL.
@@ -95,6 +97,8 @@
 
 000400 COPY RECOVER.GFD.
 
+       COPY "AUDIT.FD".
+
        COPY SHARED.FDE.
 
        COPY TXTRAN.FDE.
@@ -150,6 +154,17 @@
 002190 77  WS-ER6          PIC  X(09) VALUE "No Record".
        77  TODAY-DDMMYY	   PIC	9(08) COMP-5.
        77  WS-USUB	   PIC	9(04) COMP-5.
+       77  WS-GLCOUNT      PIC  9(04) COMP-5 VALUE ZERO.
+       77  WS-LASTDATE     PIC  9(08) COMP-5 VALUE ZERO.
+       77  WS-CONFACC      PIC  9(06) VALUE ZERO.
+       77  WS-ACCPT-INSTR  PIC  X(01).
+       77  WS-ACCPT-MSG    PIC  X(48).
+       77  WS-ACCPT-LINE   PIC  9(02).
+       77  WS-AUDKEY       PIC  9(04) COMP-5.
+       77  WS-WAITENT      PIC  9(01).
+       77  WS-WAITSECS     PIC  9(01) VALUE 4.
+       77  WS-LOCKWAIT     PIC  9(04) COMP-5 VALUE 400.
+       77  W02-RECSNAP     PIC  X(44).
       /
 002420 01  WS-DB-LINE.
 002430     03  WS-TOP-LNE.
@@ -216,6 +231,8 @@
 
 000400 COPY RECOVER.ID.
 
+       COPY "AUDIT.ID".
+
        COPY SHARED.ID.
 
        COPY TXTRAN.ID.
@@ -225,6 +242,8 @@
 	       05  W02-REPORT PIC X(07) VALUE "GLP002.".
                05  W02-USER   PIC X(05) VALUE SPACES.
 
+       77  W02-AUDIT          PIC X(40).
+
        COPY W05.GL.
 
 002630 01  W10-H2.
@@ -430,6 +449,17 @@
 002970	   03  FOREGROUND-COLOR 7 HIGHLIGHT BACKGROUND-COLOR 5
 				  PIC 9(06) USING W15-ACCOUNT AUTO.
 
+       01  S18.
+	   03  LINE 20 COLUMN 16 FOREGROUND-COLOR 14 HIGHLIGHT
+				 VALUE "Re-type the account number to confirm deletion :".
+	   03  LINE 20 COLUMN 67 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC 9(06) USING WS-CONFACC AUTO.
+
+       01  S19.
+	   03  LINE 22 COLUMN 16 FOREGROUND-COLOR 14 HIGHLIGHT
+				 VALUE "Account has no balance but has history - mark inactive instead".
+
 004870 COPY S99.CRT.
 
        COPY LEDLUP.CRT.
@@ -448,7 +478,7 @@
 	       GO TO AA49.
 006560	     PERFORM ZA000.
 	     PERFORM HA000.
-	     CLOSE RECOVER.
+	     CLOSE RECOVER AUDIT.
 
        AA49.
 	     EXIT PROGRAM.
@@ -548,7 +578,23 @@
 012000       MOVE WS-ACTION      TO REC-TYPE.
 010670       MOVE T-REC          TO REC-GLTRAN.
 010680       GO TO AY50.
-011970 AY19.
+
+       AY18-AUDIT.
+             ADD 1               TO WS-AUDKEY.
+             INITIALIZE AUD-REC2.
+             MOVE WS-AUDKEY      TO AUD-KEY2.
+             MOVE LS-USER        TO AUD-USER.
+             MOVE TODAY-DDMMYY   TO AUD-DATE.
+             MOVE "GLP002"       TO AUD-PROG.
+             MOVE G-AC           TO AUD-ACCOUNT.
+             MOVE "G/L account deleted" TO AUD-DESC.
+             WRITE AUD-REC2.
+           IF WS-STATUS NOT = "00"
+               MOVE 50           TO WS-F-ERROR
+               PERFORM DISPLAY-FILE-NAME
+               STOP RUN.
+
+       AY19.
 011980       MOVE 19             TO REC-FILE.
 011990       MOVE ZERO           TO REC-KEY.
 012000       MOVE WS-ACTION      TO REC-TYPE.
@@ -567,6 +613,10 @@
 012090       ADD 1               TO WS-TRANS.
 012100     IF WS-RECOVER > 95
 012110         CLOSE RECOVER
+	       STRING W02-RECOVER DELIMITED BY SPACE
+		      ".SNP"       DELIMITED BY SIZE
+		      INTO W02-RECSNAP
+	       CALL "CBL_COPY_FILE" USING W02-RECOVER W02-RECSNAP
 012120         OPEN OUTPUT RECOVER
 012130         CLOSE RECOVER
 012140         OPEN I-O RECOVER
@@ -605,15 +655,16 @@
 	       MOVE ZERO	 TO WS-WAIT
 012540         GO TO AY62.
       *
-      *    ****   Q   F U L L  -  W A I T   F O R   4	S E C O N D S
+      *    ****   Q   F U L L  -  W A I T   F O R   T H E
+      *            C O N F I G U R E D   R E T R Y   P E R I O D
       *
-012550	     DISPLAY "WAITING" AT 5051
+012550	     DISPLAY "QUEUE FULL - WAITING" AT 5051
 		      WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 12.
 012560	     COMMIT.
 	     ACCEPT WS-STIME FROM TIME.
-	     MOVE 400		 TO WS-WAIT.
+	     MOVE WS-LOCKWAIT	 TO WS-WAIT.
 012580	     PERFORM LOCK-REC-LOOP.
-012590	     DISPLAY SPACE AT 5051
+012590	     DISPLAY SPACES AT 5051
 		     WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 3.
 012600       GO TO AY60.
 
@@ -674,7 +725,7 @@
       *    ****   S E T   W A I T   P E R I O D
       *
        AY62-WAIT.
-	     MOVE 300		 TO WS-WAIT.
+	     MOVE WS-LOCKWAIT	 TO WS-WAIT.
 	   IF NOT (PAR-USR(WS-SUB) = LS-USER)
 	       IF WS-SUB < 24
 		   ADD 1	 TO WS-SUB
@@ -786,7 +837,11 @@
 024500	     DISPLAY G-NAME AT 0633
 		     WITH FOREGROUND-COLOR 3 HIGHLIGHT
 			  BACKGROUND-COLOR 5.
-	     PERFORM CHECK-CORRECT.
+	     MOVE "N"             TO WS-ACCPT-INSTR.
+	     MOVE SPACES          TO WS-ACCPT-MSG WS-OPTION.
+	     MOVE 08              TO WS-ACCPT-LINE.
+	     CALL "ACCPTOPT" USING WS-ACCPT-INSTR WS-OPTION WS-ACCPT-MSG
+				   WS-ACCPT-LINE LS-USER-ID.
 024580	   IF WS-OPTION = "N"
 024590         GO TO HA00.
 	     MOVE G-AC		 TO T-AC.
@@ -800,23 +855,87 @@
 		   MOVE 9	 TO WS-INDG
 	       ELSE
 		   MOVE ZERO	 TO WS-INDG.
-024600	   IF (G-BAL NOT = ZERO) OR
-	      (WS-INDG NOT = ZERO)
+024600	   IF G-BAL NOT = ZERO
 024620	       MOVE "May not delete"
 				 TO WS-ERR-STRING
 	       PERFORM ERROR-MESSAGE
 024650	       GO TO HA00.
+             PERFORM HA10-SUMMARY THRU HA10-SUMMARY-EXIT.
+           IF WS-INDG NOT = ZERO
+               GO TO HA08.
+             GO TO HA10.
+
+       HA08.
+             DISPLAY S19.
+             MOVE "N"             TO WS-ACCPT-INSTR.
+             MOVE SPACES          TO WS-ACCPT-MSG WS-OPTION.
+             MOVE 23              TO WS-ACCPT-LINE.
+             CALL "ACCPTOPT" USING WS-ACCPT-INSTR WS-OPTION WS-ACCPT-MSG
+                                   WS-ACCPT-LINE LS-USER-ID.
+           IF WS-OPTION = "N"
+               GO TO HA00.
+             PERFORM AY60 THRU AY999.
+             MOVE ZERO           TO WS-ACTION.
+             PERFORM AY12 THRU AY59.
+             MOVE "Y"            TO G-INACTIVE.
+             PERFORM REWRITE-GACCNT-REC THRU WRITE-GACCNT-EXIT.
+             PERFORM AY70 THRU AY999.
+             GO TO HA00.
+
+       HA10.
+             MOVE ZERO           TO WS-CONFACC.
+             DISPLAY S18.
+             ACCEPT S18 AT 2067.
+           IF WS-CONFACC NOT = G-AC
+               MOVE "Account number does not match" TO WS-ERR-STRING
+               PERFORM ERROR-MESSAGE
+               GO TO HA00.
 025030 HA15.
 025040       PERFORM AY60 THRU AY999.
              MOVE 2              TO WS-ACTION.
 025060       PERFORM AY12 THRU AY59.
              SUBTRACT 1          FROM G-ACCOUNTS.
 025120	     PERFORM DELETE-GACCNT-REC THRU WRITE-GACCNT-EXIT.
+             PERFORM AY18-AUDIT.
 025140       PERFORM AY70 THRU AY999.
 025190       GO TO HA00.
 025200 HA999.
 025210       EXIT.
 
+      *
+      *    ****    Count this account's G/L transaction history and
+      *            find the date of the most recent entry, so the
+      *            operator can see what is about to be lost.
+      *
+       HA10-SUMMARY.
+             MOVE ZERO           TO WS-GLCOUNT.
+             MOVE ZERO           TO WS-LASTDATE.
+             MOVE G-AC           TO T-AC.
+             MOVE ZERO           TO T-DATE.
+             PERFORM START-AT-GLTRAN-KEY THRU READ-GLTRAN-EXIT.
+           IF WS-F-ERROR = 11
+               GO TO HA10-SUMMARY-DISPLAY.
+       HA10-SUMMARY-LOOP.
+             PERFORM READ-GLTRAN-NEXT THRU READ-GLTRAN-EXIT.
+           IF WS-F-ERROR = 11 OR (G-AC NOT = T-AC)
+               GO TO HA10-SUMMARY-DISPLAY.
+             ADD 1               TO WS-GLCOUNT.
+           IF T-DATE > WS-LASTDATE
+               MOVE T-DATE       TO WS-LASTDATE.
+             GO TO HA10-SUMMARY-LOOP.
+       HA10-SUMMARY-DISPLAY.
+             DISPLAY "Account balance :" AT 1716
+                     WITH FOREGROUND-COLOR 14
+                     G-BAL WITH FOREGROUND-COLOR 15.
+             DISPLAY "Transactions on file :" AT 1916
+                     WITH FOREGROUND-COLOR 14
+                     WS-GLCOUNT WITH FOREGROUND-COLOR 15.
+             DISPLAY "Last transaction date :" AT 1816
+                     WITH FOREGROUND-COLOR 14
+                     WS-LASTDATE WITH FOREGROUND-COLOR 15.
+       HA10-SUMMARY-EXIT.
+             EXIT.
+
       /
 035270 ZA000	     SECTION 9.
 035280 ZA00.
@@ -890,6 +1009,22 @@
        ZA00-READ-APACFIDS-EXIT.
 	     EXIT.
 
+       ZA00-AUDKEY.
+	     MOVE HIGH-VALUES	 TO AUD-KEY2.
+	     START AUDIT KEY IS LESS THAN AUD-KEY2
+		 INVALID KEY
+		     MOVE ZERO		  TO WS-AUDKEY
+		 NOT INVALID KEY
+		     READ AUDIT NEXT RECORD
+			 AT END
+			     MOVE ZERO		  TO WS-AUDKEY
+			 NOT AT END
+			     MOVE AUD-KEY2	  TO WS-AUDKEY
+		     END-READ
+	     END-START.
+       ZA00-AUDKEY-EXIT.
+	     EXIT.
+
        ZA00A-CONTINUE.
 	     MOVE AFID-PATH	 TO W02-PARAM.
 	     MOVE "GACCNT"	 TO AFID-KEY.
@@ -916,6 +1051,9 @@
 	     INSPECT AFID-PATH REPLACING FIRST "XXX"
 			       BY LS-USER.
 	     MOVE AFID-PATH	 TO W02-RECOVER.
+	     MOVE "AUDITF"	 TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH	 TO W02-AUDIT.
 	     MOVE "SHARED"	 TO AFID-KEY.
 	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
 	     MOVE AFID-PATH	 TO W02-SHARED.
@@ -927,6 +1065,8 @@
 035650	     OPEN OUTPUT RECOVER GLJRN.
 035660       CLOSE RECOVER GLJRN.
 035670       OPEN I-O RECOVER GLJRN.
+	     OPEN I-O AUDIT.
+	     PERFORM ZA00-AUDKEY THRU ZA00-AUDKEY-EXIT.
 035680	     MOVE 1		 TO WS-PARKEY.
 035690       PERFORM READ-PARAM THRU READ-PARAM-EXIT.
 035700	     MOVE PAR-COMPANY	 TO W90-CNAME.
@@ -981,6 +1121,20 @@
 036230         GO TO ZA20.
 	     DISPLAY SPACES AT 5025
 		     WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 1.
+      *
+      *    ****    L O C K   Q U E U E   W A I T   P E R I O D
+      *
+	     DISPLAY "Lock queue retry wait, seconds (ENTER = 4): "
+		     AT 2302 WITH FOREGROUND-COLOR 14.
+	     MOVE ZERO		 TO WS-WAITENT.
+	     ACCEPT WS-WAITENT AT 2346 WITH FOREGROUND-COLOR 15 AUTO.
+	   IF WS-WAITENT NOT NUMERIC OR WS-WAITENT = ZERO
+	       MOVE 4		 TO WS-WAITSECS
+	   ELSE
+	       MOVE WS-WAITENT	 TO WS-WAITSECS.
+	     MULTIPLY WS-WAITSECS BY 100 GIVING WS-LOCKWAIT.
+	     DISPLAY SPACES AT 2302
+		     WITH BACKGROUND-COLOR 3 FOREGROUND-COLOR 1.
 036250	     GO TO ZA999.
 
        COPY ZA49.PRO.
@@ -1066,6 +1220,10 @@
 041840     ELSE
 041850     IF WS-F-ERROR = 39
 041860         MOVE W02-LEDTRN   TO WS-FILE
-041870         MOVE WS-LTRKEY    TO WS-KEY.
+041870         MOVE WS-LTRKEY    TO WS-KEY
+041840     ELSE
+           IF WS-F-ERROR = 50
+               MOVE W02-AUDIT    TO WS-FILE
+               MOVE WS-AUDKEY    TO WS-KEY.
 
        COPY DISPERR.PRO.
\ No newline at end of file
