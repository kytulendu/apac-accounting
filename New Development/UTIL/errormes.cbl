@@ -35,7 +35,11 @@
       *
       *  Used to display an error message in a window at the line
       *  specified by the calling routine. The error message may be up
-      *  to 48 characters in length.
+      *  to 47 characters in length, with the 48th (last) byte of
+      *  L-MESSAGE carrying the severity code (I/C/space - see
+      *  WS-SEVERITY) so that existing callers passing a 48 byte,
+      *  space filled message are unaffected and simply get the
+      *  WARNING severity that was always displayed before.
       *  A one character reponse from the User will be returned and may
       *  be used by the calling program if required.
       *
@@ -46,7 +50,23 @@
                          CURSOR IS CSTART
                          CONSOLE IS CRT
                          CRT STATUS IS KEY-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY APACFIDS.SL.
+
+       SELECT MSGLOG    ASSIGN W02-MSGLOG
+                         ORGANIZATION LINE SEQUENTIAL
+                         FILE STATUS WS-MSGLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       COPY APACFIDS.FDE.
+
+       FD  MSGLOG        LABEL RECORD OMITTED.
+       01  MSGLOG-REC     PIC  X(80).
+
        WORKING-STORAGE SECTION.
        77  WS-S1             PIC S9(04)    COMP-3.
        77  WS-S2             PIC S9(04)    COMP-3.
@@ -54,6 +74,20 @@
        77  WS-S4             PIC S9(04)    COMP-3.
        77  WS-OPTION         PIC  X(01).
        77  TODAY-DDMMYY      PIC  9(08).
+       77  WS-SYSDATE        PIC  9(06).
+       77  WS-SEVERITY       PIC  X(01).
+           88  SEV-INFO                     VALUE "I".
+           88  SEV-CRITICAL                 VALUE "C".
+           88  SEV-WARNING                  VALUE "W" SPACE.
+       77  W02-MSGLOG        PIC  X(40).
+       77  WS-MSGLOG-STATUS  PIC  X(02).
+       77  WS-LOGOPEN-SW     PIC  X(01) VALUE "N".
+           88  LOG-OPEN                     VALUE "Y".
+       77  WS-LOGUSER        PIC  X(10).
+
+       01  W02-FID.
+
+       COPY APACFIDS.ID.
 
        COPY "HEADING.CRT".
 
@@ -66,11 +100,13 @@
        LINKAGE SECTION.
 
        77  LS-OPTION         PIC  X(01).
-       01  L-MESSAGE         PIC  X(48).
+       01  L-MESSAGE.
+           03  L-MESSAGE-TEXT    PIC  X(47).
+           03  L-SEVERITY        PIC  X(01).
        01  L-LINE            PIC  9(02).
 
        COPY "USER.LS".
-       
+
        SCREEN SECTION.
 
        01  ERROR-LINE.
@@ -82,13 +118,33 @@
                05  LINE + 1 COLUMN 16 VALUE "            Press any key to continue             ".
                05  LINE + 1 COLUMN 16 VALUE "                                                  ".
 
+       01  ERROR-LINE-INFO.
+           03  BACKGROUND-COLOR Blue FOREGROUND-COLOR White.
+               05           COLUMN 16 VALUE "                                                  ".
+               05  LINE + 1 COLUMN 16 VALUE " ".
+               05           COLUMN 17 PIC  X(48) FROM WS-ERR-MES                                 FOREGROUND-COLOR White HIGHLIGHT.
+               05           COLUMN 65 VALUE                                                  " ".
+               05  LINE + 1 COLUMN 16 VALUE "            Press any key to continue             ".
+               05  LINE + 1 COLUMN 16 VALUE "                                                  ".
+
+       01  ERROR-LINE-CRIT.
+           03  BACKGROUND-COLOR Red FOREGROUND-COLOR Yellow HIGHLIGHT BLINK.
+               05           COLUMN 16 VALUE "                                                  ".
+               05  LINE + 1 COLUMN 16 VALUE " ".
+               05           COLUMN 17 PIC  X(48) FROM WS-ERR-MES                                 FOREGROUND-COLOR Yellow HIGHLIGHT.
+               05           COLUMN 65 VALUE                                                  " ".
+               05  LINE + 1 COLUMN 16 VALUE "            Press any key to continue             ".
+               05  LINE + 1 COLUMN 16 VALUE "                                                  ".
+
        PROCEDURE DIVISION USING LS-OPTION L-MESSAGE L-LINE LS-USER-ID.
        AA000 SECTION.
        AA00.
            IF WS-OPTION = X"FF"
                MOVE "Security level - Insufficient" TO WS-ERR-MES
+               MOVE SPACE            TO WS-SEVERITY
            ELSE
-               MOVE L-MESSAGE        TO WS-ERR-MES.
+               MOVE L-MESSAGE-TEXT   TO WS-ERR-MES
+               MOVE L-SEVERITY       TO WS-SEVERITY.
              MOVE LS-OPTION          TO WS-OPTION.
            IF NOT(L-LINE = ZERO)
                MOVE L-LINE           TO SLIN
@@ -132,6 +188,7 @@
       *    юддддддддддддддддддддддддддддддддддддддддддддддддддддддддддды
        ERROR-MESSAGE   SECTION.
        ERROR-LENGTH.
+             PERFORM LOG-POPUP THRU LOG-POPUP-EXIT.
              MOVE SPACE              TO WS-OPTION
              MOVE 48                 TO WS-S1.
              MOVE 64                 TO SCOL.
@@ -165,7 +222,13 @@
              MOVE 16                 TO SHADE-COL.
              MOVE 50                 TO SHADE-WIDTH.
              MOVE 4                  TO SHADE-LINES.
-             DISPLAY ERROR-LINE AT LINE SLIN.
+           IF SEV-CRITICAL
+               DISPLAY ERROR-LINE-CRIT AT LINE SLIN
+           ELSE IF SEV-INFO
+               DISPLAY ERROR-LINE-INFO AT LINE SLIN
+           ELSE
+               DISPLAY ERROR-LINE AT LINE SLIN
+           END-IF.
              PERFORM SCREEN-SHADOW.
              PERFORM MESSAGE-INST.
 
@@ -209,3 +272,50 @@
 
        ERROR-EXIT.
              EXIT.
+
+      *    *************************************************************
+      *    ****   T H I S   R O U T I N E   I S   U S E D   T O
+      *           L O G   A   P O P U P   T O   M S G L O G
+      *    *************************************************************
+       LOG-POPUP   SECTION.
+       LOG-POPUP-OPEN.
+           IF NOT LOG-OPEN
+               MOVE "MSGLOG"        TO AFID-KEY
+               PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT
+               MOVE AFID-PATH       TO W02-MSGLOG
+               OPEN EXTEND MSGLOG
+             IF WS-MSGLOG-STATUS = "35" OR "05"
+                 OPEN OUTPUT MSGLOG
+             END-IF
+               SET LOG-OPEN         TO TRUE.
+
+       LOG-POPUP-DATE.
+             ACCEPT WS-SYSDATE       FROM DATE.
+             MOVE WS-SYSDATE (5:2)   TO TODAY-DDMMYY (1:2).
+             MOVE WS-SYSDATE (3:2)   TO TODAY-DDMMYY (3:2).
+             MOVE "20"               TO TODAY-DDMMYY (5:2).
+             MOVE WS-SYSDATE (1:2)   TO TODAY-DDMMYY (7:2).
+             MOVE LS-USER-ID         TO WS-LOGUSER.
+
+       LOG-POPUP-WRITE.
+             MOVE SPACE              TO MSGLOG-REC.
+             STRING TODAY-DDMMYY     DELIMITED BY SIZE
+                    " "              DELIMITED BY SIZE
+                    WS-LOGUSER       DELIMITED BY SIZE
+                    " "              DELIMITED BY SIZE
+                    WS-ERR-MES       DELIMITED BY SIZE
+                    INTO MSGLOG-REC.
+             WRITE MSGLOG-REC.
+           IF WS-MSGLOG-STATUS NOT = "00"
+               MOVE "N"             TO WS-LOGOPEN-SW
+           END-IF.
+
+       LOG-POPUP-EXIT.
+             EXIT.
+
+       ZA00-READ-APACFIDS.
+             READ APACFIDS KEY AFID-KEY
+                 INVALID KEY
+                     MOVE SPACES  TO AFID-PATH.
+       ZA00-READ-APACFIDS-EXIT.
+             EXIT.
