@@ -0,0 +1,193 @@
+      $set LINKCOUNT"512"
+      ******************************************************************
+      *                                                                *
+      *    ******   **	      *******	  ****	    ****     ******    *
+      *   **	**  **	      **    **	 **  **    **  **   **	  **   *
+      *   **	    **	      **    **	**    **  **	**	 **    *
+      *   **	    **	      *******	**    **  **	**     **      *
+      *   **   ***  **	      **	**    **  **	**   **        *
+      *   **	**  **	      **	 **  **    **  **   **	       *
+      *    ******   ********  **	  ****	    ****    ********   *
+      *                                                                *
+      *     ENGLISH                                                    *
+      *                                                                *
+      *     L O C K   Q U E U E   S T A T U S   R E P O R T	       *
+      *                                                                *
+      *     VERSION 9.04.05 - August 2026			       *
+      * 							       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.	       PARQSTAT.
+       AUTHOR.                 APAC.
+       DATE-WRITTEN.           AUGUST 2026.
+
+		   COPYRIGHT NOTICE: COPYRIGHT (C) 1983 - 2026
+				     by James William Lemmon.
+				       (Id No. 4412165050082).
+
+		   All rights reserved.
+
+		   e-mail jwlemmon@gmail.com.
+
+       SECURITY.
+		   This program is free software; you can redistribute
+		   it and/or modify it under the terms of the GNU General
+		   Public License as published by the Free Software
+		   Foundation; either version 2 of the License, or (at
+		   your option) any later version.
+
+		   This program is distributed in the hope that it will
+		   be useful, but WITHOUT ANY WARRANTY; without even the
+		   implied warranty of MERCHANTABILITY or FITNESS FOR A
+		   PARTICULAR PURPOSE.	See the GNU General Public License
+		   for more details.
+
+		   You should have received a copy of the GNU General
+		   Public License along with this program; if not, write
+		   to the Free Software Foundation, Inc., 59 Temple Place
+		   - Suite 330, Boston, MA 02111-1307, USA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+		       CURSOR IS CSTART
+		       CONSOLE IS CRT
+		       CRT STATUS IS KEY-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY APACFIDS.SL.
+
+       COPY PARAM.SL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY APACFIDS.FDE.
+
+       COPY PARAM.FDE.
+
+      /
+       WORKING-STORAGE SECTION.
+       77  WS-PARKEY	   PIC	9(04)	 COMP-5 VALUE 4.
+       77  WS-SUB          PIC  9(04)    COMP-5.
+       77  WS-LINE         PIC  9(04)    COMP-5.
+       77  WS-HELD         PIC  9(04)    COMP-5.
+       77  WS-ATLINE       PIC  9(04)    COMP-5.
+       77  WS-OVERFLOW     PIC  9(04)    COMP-5 VALUE ZERO.
+       77  W02-PARAM       PIC X(40).
+
+       01  WS-HELP.
+	   03  WS-MODULE       PIC  X(03) VALUE "UTL".
+	   03  WS-PROG	       PIC  X(03) VALUE "PQS".
+
+       01  W02-FID.
+
+       COPY APACFIDS.ID.
+
+       COPY PARAM.ID.
+
+       COPY WS.WS.
+
+      /
+       SCREEN SECTION.
+
+       COPY BLANK.CRT.
+
+       01  S11.
+	   03  LINE  2 COLUMN 24 FOREGROUND-COLOR 7 HIGHLIGHT
+				 VALUE "PARAMETER LOCK QUEUE STATUS".
+	   03  LINE  4 COLUMN  4 FOREGROUND-COLOR 14 HIGHLIGHT
+				 VALUE "#  PROGRAM  USER".
+
+       01  S13.
+	   03  LINE 20 COLUMN  4 FOREGROUND-COLOR 15 HIGHLIGHT
+				 VALUE "Slots held :".
+	   03  LINE 20 COLUMN 17 FOREGROUND-COLOR 15 PIC Z9 USING WS-HELD.
+	   03  LINE 22 COLUMN  4 VALUE "Press any key to continue".
+
+       01  S15.
+	   03  LINE 21 COLUMN  4 FOREGROUND-COLOR 14 PIC Z9
+				 USING WS-OVERFLOW.
+	   03  LINE 21 COLUMN  7 FOREGROUND-COLOR 14
+				 VALUE "slot(s) not shown, see PARAM".
+
+       01  S14.
+	   03  LINE 20 COLUMN 20 FOREGROUND-COLOR 14 BLINK HIGHLIGHT
+				 VALUE "*** QUEUE FULL ***".
+
+       COPY ERROR.CRT.
+
+      /
+       PROCEDURE DIVISION
+		 USING LS-PARID LS-USER-ID LS0-PROGRAMS LS0-SECURITY.
+       AA000	       SECTION.
+       AA00.
+	     PERFORM ZA000.
+	     PERFORM BA000.
+	     CLOSE PARAM.
+	     EXIT PROGRAM.
+
+       COPY FUNCTION.CRT.
+
+      *
+      *    ****    D I S P L A Y   T H E   L O C K   Q U E U E
+      *
+       BA000	       SECTION.
+       BA00.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY S11.
+	     PERFORM READ-PARAM THRU READ-PARAM-EXIT.
+	     MOVE PAR-USERS       TO WS-HELD.
+	     MOVE ZERO            TO WS-SUB.
+	     MOVE ZERO            TO WS-OVERFLOW.
+       BA10.
+	     ADD 1                TO WS-SUB.
+	   IF WS-SUB > 24
+	       GO TO BA20.
+	   IF PAR-PROG(WS-SUB) = SPACES
+	       GO TO BA10.
+	   IF WS-SUB > 15
+	       ADD 1            TO WS-OVERFLOW
+	       GO TO BA10.
+	     COMPUTE WS-ATLINE = (WS-SUB + 4) * 100 + 4.
+	     DISPLAY WS-SUB WITH FOREGROUND-COLOR 15 AT WS-ATLINE.
+	     COMPUTE WS-ATLINE = (WS-SUB + 4) * 100 + 9.
+	     DISPLAY PAR-PROG(WS-SUB) WITH FOREGROUND-COLOR 15
+		     AT WS-ATLINE.
+	     COMPUTE WS-ATLINE = (WS-SUB + 4) * 100 + 19.
+	     DISPLAY PAR-USR(WS-SUB) WITH FOREGROUND-COLOR 15
+		     AT WS-ATLINE.
+	     GO TO BA10.
+       BA20.
+	     DISPLAY S13.
+	   IF WS-OVERFLOW > ZERO
+	       DISPLAY S15.
+	   IF WS-HELD > 23
+	       DISPLAY S14.
+	     ACCEPT WS-OPTION AT 2230.
+       BA999.
+	     EXIT.
+
+       COPY CLEAR.CRT.
+
+      *
+      *    ****    O P E N   T H E   P A R A M   F I L E
+      *
+       ZA000	       SECTION.
+       ZA00.
+	     MOVE "PARAM"         TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH       TO W02-PARAM.
+	     OPEN I-O PARAM.
+       ZA999.
+	     EXIT.
+
+       ZA00-READ-APACFIDS.
+	     READ APACFIDS KEY AFID-KEY
+		 INVALID KEY
+		     MOVE SPACES  TO AFID-PATH.
+       ZA00-READ-APACFIDS-EXIT.
+	     EXIT.
+
+       COPY PARAM.RD.
