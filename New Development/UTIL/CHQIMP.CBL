@@ -0,0 +1,285 @@
+      $set LINKCOUNT"512"
+      ******************************************************************
+      *                                                                *
+      *    ******   **	      *******	  ****	    ****     ******    *
+      *   **	**  **	      **    **	 **  **    **  **   **	  **   *
+      *   **	    **	      **    **	**    **  **	**	 **    *
+      *   **	    **	      *******	**    **  **	**     **      *
+      *   **   ***  **	      **	**    **  **	**   **        *
+      *   **	**  **	      **	 **  **    **  **   **	       *
+      *    ******   ********  **	  ****	    ****    ********   *
+      *                                                                *
+      *     ENGLISH                                                    *
+      *                                                                *
+      *     B A N K   S T A T E M E N T   I M P O R T		 *
+      *                                                                *
+      *     VERSION 9.04.05 - August 2026			       *
+      * 							       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.	       CHQIMP.
+       AUTHOR.                 APAC.
+       DATE-WRITTEN.           AUGUST 2026.
+
+		   COPYRIGHT NOTICE: COPYRIGHT (C) 1983 - 2026
+				     by James William Lemmon.
+				       (Id No. 4412165050082).
+
+		   All rights reserved.
+
+		   e-mail jwlemmon@gmail.com.
+
+       SECURITY.
+		   This program is free software; you can redistribute
+		   it and/or modify it under the terms of the GNU General
+		   Public License as published by the Free Software
+		   Foundation; either version 2 of the License, or (at
+		   your option) any later version.
+
+		   This program is distributed in the hope that it will
+		   be useful, but WITHOUT ANY WARRANTY; without even the
+		   implied warranty of MERCHANTABILITY or FITNESS FOR A
+		   PARTICULAR PURPOSE.	See the GNU General Public License
+		   for more details.
+
+		   You should have received a copy of the GNU General
+		   Public License along with this program; if not, write
+		   to the Free Software Foundation, Inc., 59 Temple Place
+		   - Suite 330, Boston, MA 02111-1307, USA.
+
+      *
+      *    Modification History
+      *    --------------------
+      *    AUG 2026 - First issue. Reads a bank statement extract that
+      *               has been placed in the BANKSTMT holding file
+      *               (one line per statement item, cheque number in
+      *               columns 1-8) and marks every CHEQUE record whose
+      *               number is found on the statement as presented.
+      *               The amount presented is not compared - CHEQUE's
+      *               record layout is not present in this checkout
+      *               and no amount field is documented for it, so
+      *               this import only confirms a cheque number
+      *               appears on the statement, not that the amount
+      *               agrees. Statement lines whose
+      *               cheque number is not on file are counted as
+      *               unmatched and left for the operator to follow up
+      *               by hand - this program does not write new CHEQUE
+      *               records, only reconciles existing ones. Writes a
+      *               single AUDIT summary entry for the run.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+		       CURSOR IS CSTART
+		       CONSOLE IS CRT
+		       CRT STATUS IS KEY-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY APACFIDS.SL.
+
+       COPY "CHEQUE.SL".
+
+       COPY "AUDIT.SL".
+
+       SELECT BANKSTMT  ASSIGN W02-BANKSTMT
+			 ORGANIZATION LINE SEQUENTIAL
+			 FILE STATUS WS-BANKSTMT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY APACFIDS.FDE.
+
+       COPY "CHEQUE.FD".
+
+       COPY "AUDIT.FD".
+
+       FD  BANKSTMT.
+       01  BANKSTMT-REC        PIC X(80).
+
+      /
+       WORKING-STORAGE SECTION.
+       77  WS-AUDKEY       PIC  9(04)    COMP-5 VALUE 1.
+       77  TODAY-DDMMYY    PIC  9(08)    COMP-5.
+       77  WS-BANKSTMT-STATUS  PIC X(02).
+       77  WS-MATCHED      PIC  9(04)    COMP-5.
+       77  WS-UNMATCHED    PIC  9(04)    COMP-5.
+       77  W02-CHEQUE      PIC X(40).
+       77  W02-AUDIT       PIC X(40).
+       77  W02-BANKSTMT    PIC X(40).
+       77  WS-ERRM-OPT     PIC X(01).
+       77  WS-ERRM-LINE    PIC 9(02).
+
+       01  WS-HELP.
+	   03  WS-MODULE       PIC  X(03) VALUE "UTL".
+	   03  WS-PROG	       PIC  X(03) VALUE "CQI".
+
+       01  W02-FID.
+
+       COPY APACFIDS.ID.
+
+       COPY "CHEQUE.ID".
+
+       COPY "AUDIT.ID".
+
+       COPY WS.WS.
+
+      /
+       SCREEN SECTION.
+
+       COPY BLANK.CRT.
+
+       01  S11.
+	   03  LINE  2 COLUMN 21 FOREGROUND-COLOR 7 HIGHLIGHT
+		       VALUE "BANK  STATEMENT  IMPORT".
+
+       01  S13.
+	   03  LINE  8 COLUMN 10 FOREGROUND-COLOR 15 HIGHLIGHT
+		       VALUE "Cheques presented  :".
+	   03  LINE  8 COLUMN 32 FOREGROUND-COLOR 15 PIC ZZZ9
+			     USING WS-MATCHED.
+	   03  LINE  9 COLUMN 10 FOREGROUND-COLOR 15 HIGHLIGHT
+		       VALUE "Unmatched items    :".
+	   03  LINE  9 COLUMN 32 FOREGROUND-COLOR 15 PIC ZZZ9
+			     USING WS-UNMATCHED.
+	   03  LINE 12 COLUMN 10 VALUE "Press any key to continue".
+
+       COPY ERROR.CRT.
+
+      /
+       PROCEDURE DIVISION
+		 USING LS-PARID LS-USER-ID LS0-PROGRAMS LS0-SECURITY.
+       AA000	       SECTION.
+       AA00.
+	   IF LS0-GLLEV < 9
+	       MOVE "Not Authorised"   TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO AA49.
+	     PERFORM ZA000.
+	     PERFORM BA000 THRU BA999.
+	     CLOSE CHEQUE AUDIT BANKSTMT.
+
+       AA49.
+	     EXIT PROGRAM.
+
+       COPY FUNCTION.CRT.
+
+      *
+      *    ****    R E C O N C I L E   T H E   S T A T E M E N T
+      *
+       BA000	       SECTION.
+       BA00.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY S11.
+	     MOVE ZERO            TO WS-MATCHED WS-UNMATCHED.
+	     READ BANKSTMT
+		 AT END
+		     GO TO BA99.
+       BA10.
+	     MOVE SPACES          TO CHQ-NUMBER.
+	     MOVE BANKSTMT-REC (1:8)  TO CHQ-NUMBER.
+	     READ CHEQUE
+		 INVALID KEY
+		     ADD 1        TO WS-UNMATCHED
+		     GO TO BA20.
+	     SET CHQ-PRESENTED    TO TRUE.
+	     REWRITE CHQ-RECORD.
+	     ADD 1                TO WS-MATCHED.
+       BA20.
+	     READ BANKSTMT
+		 AT END
+		     GO TO BA99.
+	     GO TO BA10.
+       BA99.
+	     PERFORM BA30 THRU BA30-EXIT.
+	     DISPLAY S13.
+	     ACCEPT WS-OPTION AT 1235.
+
+       BA999.
+	     EXIT.
+
+      *
+      *    ****    W R I T E   T H E   A U D I T   S U M M A R Y
+      *
+       BA30.
+	   IF WS-MATCHED = ZERO AND WS-UNMATCHED = ZERO
+	       GO TO BA30-EXIT.
+	     ADD 1                TO WS-AUDKEY.
+	     INITIALIZE AUD-REC2.
+	     MOVE WS-AUDKEY       TO AUD-KEY2.
+	     MOVE LS-USER         TO AUD-USER.
+	     MOVE TODAY-DDMMYY    TO AUD-DATE.
+	     MOVE "CHQIMP"        TO AUD-PROG.
+	     MOVE SPACES          TO AUD-ACCOUNT.
+	     STRING "Bank statement import - presented "
+				  DELIMITED BY SIZE
+		     WS-MATCHED   DELIMITED BY SIZE
+		     " unmatched " DELIMITED BY SIZE
+		     WS-UNMATCHED DELIMITED BY SIZE
+		     INTO AUD-DESC.
+	     WRITE AUD-REC2.
+	   IF WS-STATUS NOT = "00"
+	       MOVE "Audit write failed" TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	   END-IF.
+       BA30-EXIT.
+	     EXIT.
+
+       COPY CLEAR.CRT.
+
+      *
+      *    ****    O P E N   T H E   F I L E S
+      *
+       ZA000	       SECTION.
+       ZA00.
+	     MOVE "CHEQUE"        TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH       TO W02-CHEQUE.
+	     OPEN I-O CHEQUE.
+	     MOVE "AUDITF"        TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH       TO W02-AUDIT.
+	     OPEN I-O AUDIT.
+	     MOVE "BANKSTMT"      TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH       TO W02-BANKSTMT.
+	     OPEN INPUT BANKSTMT.
+	   IF WS-BANKSTMT-STATUS NOT = "00"
+	       MOVE "Bank statement file not found" TO WS-ERR-STRING
+	       MOVE SPACE           TO WS-ERRM-OPT
+	       MOVE ZERO            TO WS-ERRM-LINE
+	       MOVE "C"             TO WS-ERR-STRING (48:1)
+	       CALL "ERRORMES" USING WS-ERRM-OPT WS-ERR-STRING
+				     WS-ERRM-LINE LS-USER-ID
+	       CLOSE CHEQUE AUDIT
+	       GO TO AA49.
+	     PERFORM ZA00-AUDKEY THRU ZA00-AUDKEY-EXIT.
+	     MOVE LS-TODAY-DDMMYY TO TODAY-DDMMYY.
+       ZA999.
+	     EXIT.
+
+       ZA00-READ-APACFIDS.
+	     READ APACFIDS KEY AFID-KEY
+		 INVALID KEY
+		     MOVE SPACES  TO AFID-PATH.
+       ZA00-READ-APACFIDS-EXIT.
+	     EXIT.
+
+       ZA00-AUDKEY.
+	     MOVE HIGH-VALUES     TO AUD-KEY2.
+	     START AUDIT KEY IS LESS THAN AUD-KEY2
+		 INVALID KEY
+		     MOVE ZERO        TO WS-AUDKEY
+		 NOT INVALID KEY
+		     READ AUDIT NEXT RECORD
+			 AT END
+			     MOVE ZERO    TO WS-AUDKEY
+			 NOT AT END
+			     MOVE AUD-KEY2 TO WS-AUDKEY
+		     END-READ
+	     END-START.
+       ZA00-AUDKEY-EXIT.
+	     EXIT.
+
+       COPY "AUDIT.WR".
