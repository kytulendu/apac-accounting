@@ -0,0 +1,300 @@
+      $set LINKCOUNT"512"
+      ******************************************************************
+      *                                                                *
+      *    ******   **	      *******	  ****	    ****     ******    *
+      *   **	**  **	      **    **	 **  **    **  **   **	  **   *
+      *   **	    **	      **    **	**    **  **	**	 **    *
+      *   **	    **	      *******	**    **  **	**     **      *
+      *   **   ***  **	      **	**    **  **	**   **        *
+      *   **	**  **	      **	 **  **    **  **   **	       *
+      *    ******   ********  **	  ****	    ****    ********   *
+      *                                                                *
+      *     ENGLISH                                                    *
+      *                                                                *
+      *     P R I N T E R   A S S I G N M E N T   M A I N T		 *
+      *                                                                *
+      *     VERSION 9.04.05 - August 2026			       *
+      * 							       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.	       PRNASSGN.
+       AUTHOR.                 APAC.
+       DATE-WRITTEN.           AUGUST 2026.
+
+		   COPYRIGHT NOTICE: COPYRIGHT (C) 1983 - 2026
+				     by James William Lemmon.
+				       (Id No. 4412165050082).
+
+		   All rights reserved.
+
+		   e-mail jwlemmon@gmail.com.
+
+       SECURITY.
+		   This program is free software; you can redistribute
+		   it and/or modify it under the terms of the GNU General
+		   Public License as published by the Free Software
+		   Foundation; either version 2 of the License, or (at
+		   your option) any later version.
+
+		   This program is distributed in the hope that it will
+		   be useful, but WITHOUT ANY WARRANTY; without even the
+		   implied warranty of MERCHANTABILITY or FITNESS FOR A
+		   PARTICULAR PURPOSE.	See the GNU General Public License
+		   for more details.
+
+		   You should have received a copy of the GNU General
+		   Public License along with this program; if not, write
+		   to the Free Software Foundation, Inc., 59 Temple Place
+		   - Suite 330, Boston, MA 02111-1307, USA.
+
+      *
+      *    Modification History
+      *    --------------------
+      *    AUG 2026 - First issue. Maintains the printer assignment
+      *               table (PRNTERM), which tells every module which
+      *               physical printer a given terminal's print output
+      *               should go to. A system-wide utility, so it is
+      *               gated the same way AMDCOMP gates the company
+      *               details screen - any one of the module security
+      *               levels set to supervisor is enough to get in.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+		       CURSOR IS CSTART
+		       CONSOLE IS CRT
+		       CRT STATUS IS KEY-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY APACFIDS.SL.
+
+       COPY "PRNTERM.SL".
+
+       COPY "AUDIT.SL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY APACFIDS.FDE.
+
+       COPY "PRNTERM.FD".
+
+       COPY "AUDIT.FD".
+
+      /
+       WORKING-STORAGE SECTION.
+       77  WS-AUDKEY       PIC  9(04)    COMP-5 VALUE 1.
+       77  TODAY-DDMMYY    PIC  9(08)    COMP-5.
+       77  W02-PRNTERM     PIC X(40).
+       77  W02-AUDIT       PIC X(40).
+       77  WS-ACCPT-INSTR  PIC X(01).
+       77  WS-ACCPT-MSG    PIC X(48).
+       77  WS-ACCPT-LINE   PIC 9(02).
+       77  WS-NEWKEY       PIC X(08).
+
+       01  WS-HELP.
+	   03  WS-MODULE       PIC  X(03) VALUE "UTL".
+	   03  WS-PROG	       PIC  X(03) VALUE "PRT".
+
+       01  W02-FID.
+
+       COPY APACFIDS.ID.
+
+       COPY "PRNTERM.ID".
+
+       COPY "AUDIT.ID".
+
+       COPY WS.WS.
+
+      /
+       SCREEN SECTION.
+
+       COPY BLANK.CRT.
+
+       01  S11.
+	   03  LINE  2 COLUMN 15 FOREGROUND-COLOR 7 HIGHLIGHT
+		       VALUE "PRINTER  ASSIGNMENT  MAINTENANCE".
+	   03  LINE  6 COLUMN 10 VALUE "Terminal           :".
+	   03  LINE  8 COLUMN 10 VALUE "Printer            :".
+
+       01  S16.
+	   03  LINE  6 COLUMN 32 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC X(08) USING PRN-TERMID AUTO.
+
+       01  S17.
+	   03  LINE  8 COLUMN 32 FOREGROUND-COLOR 15 PIC X(20)
+				 USING PRN-PRINTER.
+
+       01  S18.
+	   03  LINE  8 COLUMN 32 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC X(20) USING PRN-PRINTER AUTO.
+
+       01  S19.
+	   03  LINE 10 COLUMN 10 FOREGROUND-COLOR 14 HIGHLIGHT
+		       VALUE "Terminal not found - add new (Y/N) ?".
+
+       COPY S99.CRT.
+
+       COPY ERROR.CRT.
+
+      /
+       PROCEDURE DIVISION
+		 USING LS-PARID LS-USER-ID LS0-PROGRAMS LS0-SECURITY.
+       AA000	       SECTION.
+       AA00.
+	   IF LS0-GLLEV < 9 AND LS0-STLEV < 9 AND LS0-DBLEV < 9
+	      AND LS0-PALEV < 9 AND LS0-SALEV < 9 AND LS0-ENQLEV < 9
+	       MOVE "Not Authorised"   TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO AA49.
+	     PERFORM ZA000.
+	     PERFORM HA000 THRU HA999.
+	     CLOSE PRNTERM AUDIT.
+
+       AA49.
+	     EXIT PROGRAM.
+
+       COPY FUNCTION.CRT.
+
+      *
+      *    ****    A M E N D   A   P R I N T E R   A S S I G N M E N T
+      *
+       HA000	       SECTION.
+       HA00.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY S11.
+	     MOVE SPACES          TO PRN-TERMID.
+	     DISPLAY S16.
+	     ACCEPT S16.
+	   IF PRN-TERMID = SPACES
+	       GO TO HA999.
+	     READ PRNTERM
+		 INVALID KEY
+		     GO TO HA20.
+	     DISPLAY S17.
+	     DISPLAY S18.
+	     ACCEPT S18.
+	     PERFORM CHECK-CORRECT.
+	   IF WS-OPTION = "N"
+	       GO TO HA00.
+	     PERFORM HA10 THRU HA10-EXIT.
+	     MOVE PRN-TERMID      TO WS-NEWKEY.
+	     PERFORM HA30-REWRITE THRU HA30-EXIT.
+	     GO TO HA00.
+
+       HA999.
+	     EXIT.
+
+      *
+      *    ****    T E R M I N A L   N O T   F O U N D   -   A D D
+      *
+       HA20.
+	     DISPLAY S19.
+	     MOVE "Y"             TO WS-ACCPT-INSTR.
+	     MOVE SPACES          TO WS-ACCPT-MSG WS-OPTION.
+	     MOVE 13              TO WS-ACCPT-LINE.
+	     CALL "ACCPTOPT" USING WS-ACCPT-INSTR WS-OPTION WS-ACCPT-MSG
+			   WS-ACCPT-LINE LS-USER-ID.
+	   IF WS-OPTION NOT = "Y"
+	       GO TO HA00.
+	     MOVE WS-NEWKEY       TO PRN-TERMID.
+	     MOVE SPACES          TO PRN-PRINTER.
+	     DISPLAY S17.
+	     DISPLAY S18.
+	     ACCEPT S18.
+	     PERFORM CHECK-CORRECT.
+	   IF WS-OPTION = "N"
+	       GO TO HA00.
+	     PERFORM HA10 THRU HA10-EXIT.
+	     PERFORM HA30-WRITE THRU HA30-EXIT.
+	     GO TO HA00.
+
+      *
+      *    ****    W R I T E   T H E   A U D I T   H I S T O R Y
+      *
+       HA10.
+	     ADD 1                TO WS-AUDKEY.
+	     INITIALIZE AUD-REC2.
+	     MOVE WS-AUDKEY       TO AUD-KEY2.
+	     MOVE LS-USER         TO AUD-USER.
+	     MOVE TODAY-DDMMYY    TO AUD-DATE.
+	     MOVE "PRNASSGN"      TO AUD-PROG.
+	     MOVE PRN-TERMID      TO AUD-ACCOUNT.
+	     STRING "Printer assignment changed"
+				  DELIMITED BY SIZE
+		     INTO AUD-DESC.
+	     WRITE AUD-REC2.
+	   IF WS-STATUS NOT = "00"
+	       MOVE "Audit write failed" TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	   END-IF.
+       HA10-EXIT.
+	     EXIT.
+
+      *
+      *    ****    S A V E   T H E   P R N T E R M   R E C O R D
+      *
+       HA30-REWRITE.
+	     REWRITE PRN-RECORD.
+	     GO TO HA30-EXIT.
+       HA30-WRITE.
+	     WRITE PRN-RECORD.
+       HA30-EXIT.
+	     EXIT.
+
+       COPY CLEAR.CRT.
+
+      *
+      *    ****    O P E N   T H E   F I L E S
+      *
+       ZA000	       SECTION.
+       ZA00.
+	     MOVE "PRNTERM"       TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH       TO W02-PRNTERM.
+	     OPEN I-O PRNTERM.
+	   IF WS-STATUS = "35"
+	       CLOSE PRNTERM
+	       OPEN OUTPUT PRNTERM
+	       CLOSE PRNTERM
+	       OPEN I-O PRNTERM.
+	     MOVE "AUDITF"        TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH       TO W02-AUDIT.
+	     OPEN I-O AUDIT.
+	     PERFORM ZA00-AUDKEY THRU ZA00-AUDKEY-EXIT.
+	     MOVE LS-TODAY-DDMMYY TO TODAY-DDMMYY.
+       ZA999.
+	     EXIT.
+
+       ZA00-READ-APACFIDS.
+	     READ APACFIDS KEY AFID-KEY
+		 INVALID KEY
+		     MOVE SPACES  TO AFID-PATH.
+       ZA00-READ-APACFIDS-EXIT.
+	     EXIT.
+
+       ZA00-AUDKEY.
+	     MOVE HIGH-VALUES     TO AUD-KEY2.
+	     START AUDIT KEY IS LESS THAN AUD-KEY2
+		 INVALID KEY
+		     MOVE ZERO        TO WS-AUDKEY
+		 NOT INVALID KEY
+		     READ AUDIT NEXT RECORD
+			 AT END
+			     MOVE ZERO    TO WS-AUDKEY
+			 NOT AT END
+			     MOVE AUD-KEY2 TO WS-AUDKEY
+		     END-READ
+	     END-START.
+       ZA00-AUDKEY-EXIT.
+	     EXIT.
+
+       COPY "PRNTERM.RD".
+
+       COPY "PRNTERM.WR".
+
+       COPY "AUDIT.WR".
