@@ -258,7 +258,8 @@
            88  OPT-6B                              VALUES "A" "1" "2" "3".
            88  OPT-6C                              VALUES "E" "F".
            88  OPT-6D                              VALUES "D" "E" "N" "P" "X".
-           88  OPT-6D                              VALUES "D" "E" "P".
+           88  OPT-6E                              VALUES "D" "E" "P".
+           88  OPT-YNC                             VALUES "Y" "N" "C".
 
        COPY "HEADING.CRT".
 
@@ -320,8 +321,22 @@
                03           COLUMN 59 VALUE                                         "] " FOREGROUND-COLOR Blue.
                03  LINE + 1 COLUMN 19 VALUE "                                          ".
 
+       01  S99C.
+           02  BACKGROUND-COLOR Cyan.
+               03           COLUMN 19 VALUE "                                          ".
+               03  LINE + 1 COLUMN 19 VALUE "  Press "                                   FOREGROUND-COLOR Blue.
+               03           COLUMN 27 VALUE         "Y"                                  FOREGROUND-COLOR Brown HIGHLIGHT.
+               03           COLUMN 28 VALUE          "/"                                 FOREGROUND-COLOR Blue.
+               03           COLUMN 29 VALUE             "N"                              FOREGROUND-COLOR Brown HIGHLIGHT.
+               03           COLUMN 30 VALUE              "/"                             FOREGROUND-COLOR Blue.
+               03           COLUMN 31 VALUE               "C"                            FOREGROUND-COLOR Brown HIGHLIGHT.
+               03           COLUMN 32 VALUE                " - C to cancel          ["   FOREGROUND-COLOR Blue.
+               03           COLUMN 58 PIC X(01) USING WS-OPTION                          FOREGROUND-COLOR Grey  HIGHLIGHT.
+               03           COLUMN 59 VALUE                                         "] " FOREGROUND-COLOR Blue.
+               03  LINE + 1 COLUMN 19 VALUE "                                          ".
+
       *
-      *      ******   ******    *****    *****   ******  ******   **   **  ******    ****** 
+      *      ******   ******    *****    *****   ******  ******   **   **  ******    ******
       *      **   **  **   **  **   **  **   **  **      **   **  **   **  **   **   **
       *      **   **  **  **   **   **  **       **      **   **  **   **  **  **    **
       *      ******   *****    **   **  **       *****   **   **  **   **  *****     *****
@@ -352,6 +367,8 @@
            ELSE    
                EVALUATE WS-INSTR
                  WHEN "C"    PERFORM CHECK-CORRECT
+                 WHEN "N"    PERFORM CHECK-CORRECT-NO
+                 WHEN "Y"    PERFORM CHECK-CORRECT-YNC
                  WHEN OTHER  PERFORM OPT-MESSAGE
                END-EVALUATE.
              MOVE SPACE              TO LWS-INSTR.
@@ -640,6 +657,132 @@
        CHECK-EXIT.
              EXIT.
 
+      *    ÚÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ¿
+      *    ³                     CHECK-CORRECT-NO                      ³
+      *    ÃÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ´
+      *    ³ Same confirmation window as CHECK-CORRECT, but for the    ³
+      *    ³ riskier confirmations (deletes, overwrites) WS-OPTION     ³
+      *    ³ starts on "N" rather than blank, so simply pressing       ³
+      *    ³ ENTER without typing a key leaves the answer at "N".      ³
+      *    ÀÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÙ
+       CHECK-CORRECT-NO   SECTION.
+       CHECK-NO-POS.
+             MOVE "N"                TO WS-OPTION.
+             MOVE 54                 TO SCOL.
+             PERFORM SAVE-SCREEN.
+
+       CHECK-NO-DISPLAY.
+             MOVE SLIN               TO SHADE-ROW.
+             MOVE 19                 TO SHADE-COL.
+             MOVE 42                 TO SHADE-WIDTH.
+             MOVE 3                  TO SHADE-LINES.
+             DISPLAY S99 AT LINE SLIN.
+             PERFORM SCREEN-SHADOW.
+             PERFORM MESSAGE-INST.
+
+       CHECK-NO-REPLY.
+             ADD 1                   TO SLIN.
+             PERFORM HIDE-THE-CURSOR.
+      *
+      *    ****    W A I T   A N D   R E A D   O N E   K E Y
+      *                       D E P R E S S I O N
+      *
+             CALL X"AF" USING GET-SINGLE-CHAR, KEY-STATUS.
+           IF ADIS-FUNC
+               EVALUATE KEY-CODE-1
+                 WHEN UP-KEY     PERFORM RESTORE-SCREEN
+                                 IF SLIN > 3
+                                     SUBTRACT 2 FROM SLIN
+                                 ELSE
+                                     MOVE 2     TO SLIN
+                                 END-IF
+                                 GO TO CHECK-NO-DISPLAY
+                 WHEN DOWN-KEY   PERFORM RESTORE-SCREEN
+                                 IF SLIN > 42
+                                     MOVE 42    TO SLIN
+                                 END-IF
+                                 GO TO CHECK-NO-DISPLAY
+                 WHEN ENTER-KEY  GO TO CHECK-NO-UPPER
+                 WHEN OTHER      PERFORM AA900-ALARM
+               END-EVALUATE
+               GO TO CHECK-NO-REPLY
+           ELSE
+           IF DATA-8BIT
+               MOVE KEY-CODE-1X  TO WS-OPTION.
+
+       CHECK-NO-UPPER.
+             CALL "CBL_TOUPPER" USING WS-OPTION BY VALUE WS-LENGTH RETURNING WS-STATUS.
+             DISPLAY S99 AT LINE SLIN.
+           IF NOT(WS-OPTION = "Y" OR "N")
+               GO TO CHECK-NO-REPLY.
+             PERFORM DISPLAY-THE-CURSOR.
+             PERFORM RESTORE-SCREEN.
+
+       CHECK-NO-EXIT.
+             EXIT.
+
+      *    ÚÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ¿
+      *    ³                     CHECK-CORRECT-YNC                     ³
+      *    ÃÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ´
+      *    ³ Three-way confirmation - Yes, No or Cancel - for prompts  ³
+      *    ³ that need a way out other than a forced Y/N answer.       ³
+      *    ÀÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÙ
+       CHECK-CORRECT-YNC   SECTION.
+       CHECK-YNC-POS.
+             MOVE SPACE              TO WS-OPTION.
+             MOVE 54                 TO SCOL.
+             PERFORM SAVE-SCREEN.
+
+       CHECK-YNC-DISPLAY.
+             MOVE SLIN               TO SHADE-ROW.
+             MOVE 19                 TO SHADE-COL.
+             MOVE 42                 TO SHADE-WIDTH.
+             MOVE 3                  TO SHADE-LINES.
+             DISPLAY S99C AT LINE SLIN.
+             PERFORM SCREEN-SHADOW.
+             PERFORM MESSAGE-INST.
+
+       CHECK-YNC-REPLY.
+             ADD 1                   TO SLIN.
+             PERFORM HIDE-THE-CURSOR.
+      *
+      *    ****    W A I T   A N D   R E A D   O N E   K E Y
+      *                       D E P R E S S I O N
+      *
+             CALL X"AF" USING GET-SINGLE-CHAR, KEY-STATUS.
+           IF ADIS-FUNC
+               EVALUATE KEY-CODE-1
+                 WHEN UP-KEY     PERFORM RESTORE-SCREEN
+                                 IF SLIN > 3
+                                     SUBTRACT 2 FROM SLIN
+                                 ELSE
+                                     MOVE 2     TO SLIN
+                                 END-IF
+                                 GO TO CHECK-YNC-DISPLAY
+                 WHEN DOWN-KEY   PERFORM RESTORE-SCREEN
+                                 IF SLIN > 42
+                                     MOVE 42    TO SLIN
+                                 END-IF
+                                 GO TO CHECK-YNC-DISPLAY
+                 WHEN ENTER-KEY  GO TO CHECK-YNC-UPPER
+                 WHEN OTHER      PERFORM AA900-ALARM
+               END-EVALUATE
+               GO TO CHECK-YNC-REPLY
+           ELSE
+           IF DATA-8BIT
+               MOVE KEY-CODE-1X  TO WS-OPTION.
+
+       CHECK-YNC-UPPER.
+             CALL "CBL_TOUPPER" USING WS-OPTION BY VALUE WS-LENGTH RETURNING WS-STATUS.
+             DISPLAY S99C AT LINE SLIN.
+           IF NOT OPT-YNC
+               GO TO CHECK-YNC-REPLY.
+             PERFORM DISPLAY-THE-CURSOR.
+             PERFORM RESTORE-SCREEN.
+
+       CHECK-YNC-EXIT.
+             EXIT.
+
       *      Accept option from position specified in WS-MES-LINE and
       *      WS-MES-COL. Do not display the message in a window.
        GET-INPUT       SECTION.
