@@ -0,0 +1,194 @@
+      $set LINKCOUNT"512"
+      ******************************************************************
+      *                                                                *
+      *    ******   **	      *******	  ****	    ****     ******    *
+      *   **	**  **	      **    **	 **  **    **  **   **	  **   *
+      *   **	    **	      **    **	**    **  **	**	 **    *
+      *   **	    **	      *******	**    **  **	**     **      *
+      *   **   ***  **	      **	**    **  **	**   **        *
+      *   **	**  **	      **	 **  **    **  **   **	       *
+      *    ******   ********  **	  ****	    ****    ********   *
+      *                                                                *
+      *     ENGLISH                                                    *
+      *                                                                *
+      *     C A L E N D A R   Y E A R - E N D   R O L L O V E R        *
+      *                                                                *
+      *     VERSION 9.04.05 - August 2026			       *
+      * 							       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.	       YEREND.
+       AUTHOR.                 APAC.
+       DATE-WRITTEN.           AUGUST 2026.
+
+		   COPYRIGHT NOTICE: COPYRIGHT (C) 1983 - 2026
+				     by James William Lemmon.
+				       (Id No. 4412165050082).
+
+		   All rights reserved.
+
+		   e-mail jwlemmon@gmail.com.
+
+       SECURITY.
+		   This program is free software; you can redistribute
+		   it and/or modify it under the terms of the GNU General
+		   Public License as published by the Free Software
+		   Foundation; either version 2 of the License, or (at
+		   your option) any later version.
+
+		   This program is distributed in the hope that it will
+		   be useful, but WITHOUT ANY WARRANTY; without even the
+		   implied warranty of MERCHANTABILITY or FITNESS FOR A
+		   PARTICULAR PURPOSE.	See the GNU General Public License
+		   for more details.
+
+		   You should have received a copy of the GNU General
+		   Public License along with this program; if not, write
+		   to the Free Software Foundation, Inc., 59 Temple Place
+		   - Suite 330, Boston, MA 02111-1307, USA.
+
+      *
+      *    Modification History
+      *    --------------------
+      *    AUG 2026 - Reuses the century-rollover arithmetic that
+      *               Apacinst sets up for PAR-CUR-YR/PAR-CUR-CEN at
+      *               install time, as a standalone wizard an operator
+      *               can run each calendar year-end.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+		       CURSOR IS CSTART
+		       CONSOLE IS CRT
+		       CRT STATUS IS KEY-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY APACFIDS.SL.
+
+       COPY PARAM.SL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY APACFIDS.FDE.
+
+       COPY PARAM.FDE.
+
+      /
+       WORKING-STORAGE SECTION.
+       77  WS-PARKEY	   PIC	9(04)	 COMP-5 VALUE 3.
+       77  W02-PARAM       PIC X(40).
+       77  WS-NEW-YR       PIC  9(02).
+       77  WS-NEW-CEN      PIC  9(02).
+
+       01  WS-HELP.
+	   03  WS-MODULE       PIC  X(03) VALUE "UTL".
+	   03  WS-PROG	       PIC  X(03) VALUE "YEN".
+
+       01  W02-FID.
+
+       COPY APACFIDS.ID.
+
+       COPY PARAM.ID.
+
+       COPY WS.WS.
+
+      /
+       SCREEN SECTION.
+
+       COPY BLANK.CRT.
+
+       01  S11.
+	   03  LINE  2 COLUMN 20 FOREGROUND-COLOR 7 HIGHLIGHT
+				 VALUE "CALENDAR YEAR-END ROLLOVER".
+	   03  LINE  6 COLUMN 10 VALUE "Current year   :".
+	   03  LINE  7 COLUMN 10 VALUE "Current century:".
+	   03  LINE  9 COLUMN 10 VALUE "New year       :".
+	   03  LINE 10 COLUMN 10 VALUE "New century    :".
+
+       01  S12.
+	   03  LINE  6 COLUMN 29 FOREGROUND-COLOR 15 PIC 9(02)
+			       USING PAR-CUR-YR.
+	   03  LINE  7 COLUMN 29 FOREGROUND-COLOR 15 PIC 9(02)
+			       USING PAR-CUR-CEN.
+	   03  LINE  9 COLUMN 29 FOREGROUND-COLOR 15 PIC 9(02)
+			       USING WS-NEW-YR.
+	   03  LINE 10 COLUMN 29 FOREGROUND-COLOR 15 PIC 9(02)
+			       USING WS-NEW-CEN.
+
+       COPY S99.CRT.
+
+       COPY ERROR.CRT.
+
+      /
+       PROCEDURE DIVISION
+		 USING LS-PARID LS-USER-ID LS0-PROGRAMS LS0-SECURITY.
+       AA000	       SECTION.
+       AA00.
+	   IF LS0-GLLEV < 9
+	       MOVE "Not Authorised"   TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO AA49.
+	     PERFORM ZA000.
+	     PERFORM HA000.
+	     CLOSE PARAM.
+
+       AA49.
+	     EXIT PROGRAM.
+
+       COPY FUNCTION.CRT.
+
+      *
+      *    ****    R O L L   T H E   C A L E N D A R   Y E A R
+      *
+       HA000	       SECTION.
+       HA00.
+	     PERFORM READ-PARAM THRU READ-PARAM-EXIT.
+	     MOVE PAR-CUR-YR      TO WS-NEW-YR.
+	     ADD 1                TO WS-NEW-YR.
+	     MOVE PAR-CUR-CEN     TO WS-NEW-CEN.
+	   IF WS-NEW-YR > 99
+	       MOVE ZERO         TO WS-NEW-YR
+	       ADD 1             TO WS-NEW-CEN.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY S11.
+	     DISPLAY S12.
+	     PERFORM CHECK-CORRECT.
+	   IF WS-OPTION = "N"
+	       GO TO HA999.
+	     PERFORM READ-PARAM-LOCK THRU READ-PARAM-EXIT.
+	     MOVE WS-NEW-YR       TO PAR-CUR-YR.
+	     MOVE WS-NEW-CEN      TO PAR-CUR-CEN.
+	     MOVE WS-NEW-CEN      TO PAR-PRV-CEN PAR-NXT-CEN.
+	     ADD 1                TO PAR-NXT-CEN.
+	     SUBTRACT 1           FROM PAR-PRV-CEN.
+	     PERFORM REWRITE-PARAM THRU WRITE-PARAM-EXIT.
+
+       HA999.
+	     EXIT.
+
+       COPY CLEAR.CRT.
+
+      *
+      *    ****    O P E N   T H E   P A R A M   F I L E
+      *
+       ZA000	       SECTION.
+       ZA00.
+	     MOVE "PARAM"         TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH       TO W02-PARAM.
+	     OPEN I-O PARAM.
+       ZA999.
+	     EXIT.
+
+       ZA00-READ-APACFIDS.
+	     READ APACFIDS KEY AFID-KEY
+		 INVALID KEY
+		     MOVE SPACES  TO AFID-PATH.
+       ZA00-READ-APACFIDS-EXIT.
+	     EXIT.
+
+       COPY PARAM.RD.
+
+       COPY PARAM.WR.
