@@ -0,0 +1,204 @@
+      $set LINKCOUNT"512"
+      ******************************************************************
+      *                                                                *
+      *    ******   **	      *******	  ****	    ****     ******    *
+      *   **	**  **	      **    **	 **  **    **  **   **	  **   *
+      *   **	    **	      **    **	**    **  **	**	 **    *
+      *   **	    **	      *******	**    **  **	**     **      *
+      *   **   ***  **	      **	**    **  **	**   **        *
+      *   **	**  **	      **	 **  **    **  **   **	       *
+      *    ******   ********  **	  ****	    ****    ********   *
+      *                                                                *
+      *     ENGLISH                                                    *
+      *                                                                *
+      *     A M E N D   C O M P A N Y   D E T A I L S	               *
+      *                                                                *
+      *     VERSION 9.04.05 - August 2026			       *
+      * 							       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.	       AMDCOMP.
+       AUTHOR.                 APAC.
+       DATE-WRITTEN.           AUGUST 2026.
+
+		   COPYRIGHT NOTICE: COPYRIGHT (C) 1983 - 2026
+				     by James William Lemmon.
+				       (Id No. 4412165050082).
+
+		   All rights reserved.
+
+		   e-mail jwlemmon@gmail.com.
+
+       SECURITY.
+		   This program is free software; you can redistribute
+		   it and/or modify it under the terms of the GNU General
+		   Public License as published by the Free Software
+		   Foundation; either version 2 of the License, or (at
+		   your option) any later version.
+
+		   This program is distributed in the hope that it will
+		   be useful, but WITHOUT ANY WARRANTY; without even the
+		   implied warranty of MERCHANTABILITY or FITNESS FOR A
+		   PARTICULAR PURPOSE.	See the GNU General Public License
+		   for more details.
+
+		   You should have received a copy of the GNU General
+		   Public License along with this program; if not, write
+		   to the Free Software Foundation, Inc., 59 Temple Place
+		   - Suite 330, Boston, MA 02111-1307, USA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+		       CURSOR IS CSTART
+		       CONSOLE IS CRT
+		       CRT STATUS IS KEY-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY APACFIDS.SL.
+
+       COPY PARAM.SL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY APACFIDS.FDE.
+
+       COPY PARAM.FDE.
+
+      /
+       WORKING-STORAGE SECTION.
+       77  WS-PARKEY	   PIC	9(04)	 COMP-5 VALUE 1.
+       77  W02-PARAM       PIC X(40).
+       77  WS-COMPANY      PIC X(30).
+       77  WS-ADDRESS1     PIC X(28).
+       77  WS-ADDRESS2     PIC X(28).
+       77  WS-ADDRESS3     PIC X(28).
+       77  WS-ADDRESS4     PIC X(28).
+
+       01  WS-HELP.
+	   03  WS-MODULE       PIC  X(03) VALUE "UTL".
+	   03  WS-PROG	       PIC  X(03) VALUE "AMC".
+
+       01  W02-FID.
+
+       COPY APACFIDS.ID.
+
+       COPY PARAM.ID.
+
+       COPY WS.WS.
+
+      /
+       SCREEN SECTION.
+
+       COPY BLANK.CRT.
+
+       01  S11.
+	   03  LINE  2 COLUMN 22 FOREGROUND-COLOR 7 HIGHLIGHT
+				 VALUE "AMEND  COMPANY  DETAILS".
+	   03  LINE  5 COLUMN 10 VALUE "Company Name    :".
+	   03  LINE  6 COLUMN 10 VALUE "Registration No :".
+	   03  LINE  7 COLUMN 10 VALUE "PO Box/Posbus   :".
+	   03  LINE  8 COLUMN 10 VALUE "Street Address  :".
+	   03  LINE  9 COLUMN 10 VALUE "Town/City       :".
+
+       01  S17.
+	   03  LINE  5 COLUMN 29 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC X(30) USING WS-COMPANY AUTO.
+	   03  LINE  6 COLUMN 29 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC X(28) USING WS-ADDRESS1 AUTO.
+	   03  LINE  7 COLUMN 29 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC X(28) USING WS-ADDRESS2 AUTO.
+	   03  LINE  8 COLUMN 29 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC X(28) USING WS-ADDRESS3 AUTO.
+	   03  LINE  9 COLUMN 29 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC X(28) USING WS-ADDRESS4 AUTO.
+
+       COPY S99.CRT.
+
+       COPY ERROR.CRT.
+
+      /
+       PROCEDURE DIVISION
+		 USING LS-PARID LS-USER-ID LS0-PROGRAMS LS0-SECURITY.
+       AA000	       SECTION.
+       AA00.
+	   IF LS0-GLLEV < 9 AND LS0-STLEV < 9 AND LS0-DBLEV < 9
+	       MOVE "Not Authorised"   TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO AA49.
+	     PERFORM ZA000.
+	     PERFORM HA000.
+	     CLOSE PARAM.
+
+       AA49.
+	     EXIT PROGRAM.
+
+       COPY FUNCTION.CRT.
+
+      *
+      *    ****    A M E N D   T H E   C O M P A N Y   R E C O R D S
+      *
+       HA000	       SECTION.
+       HA00.
+	     MOVE 1               TO WS-PARKEY.
+	     PERFORM READ-PARAM THRU READ-PARAM-EXIT.
+	     MOVE PAR-COMPANY     TO WS-COMPANY.
+	     MOVE 2               TO WS-PARKEY.
+	     PERFORM READ-PARAM THRU READ-PARAM-EXIT.
+	     MOVE PAR-ADDRESS1    TO WS-ADDRESS1.
+	     MOVE PAR-ADDRESS2    TO WS-ADDRESS2.
+	     MOVE PAR-ADDRESS3    TO WS-ADDRESS3.
+	     MOVE PAR-ADDRESS4    TO WS-ADDRESS4.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY S11.
+	     DISPLAY S17.
+	     ACCEPT S17.
+	     PERFORM CHECK-CORRECT.
+	   IF WS-OPTION = "N"
+	       GO TO HA999.
+	     MOVE 2               TO WS-PARKEY.
+	     PERFORM READ-PARAM-LOCK THRU READ-PARAM-EXIT.
+	     MOVE WS-ADDRESS1     TO PAR-ADDRESS1.
+	     MOVE WS-ADDRESS2     TO PAR-ADDRESS2.
+	     MOVE WS-ADDRESS3     TO PAR-ADDRESS3.
+	     MOVE WS-ADDRESS4     TO PAR-ADDRESS4.
+	     PERFORM REWRITE-PARAM THRU WRITE-PARAM-EXIT.
+	     MOVE 1               TO WS-PARKEY.
+	     PERFORM READ-PARAM-LOCK THRU READ-PARAM-EXIT.
+	     MOVE WS-COMPANY      TO PAR-COMPANY PAR-CSHEAD.
+	     PERFORM REWRITE-PARAM THRU WRITE-PARAM-EXIT.
+
+       HA999.
+	     EXIT.
+
+       COPY CLEAR.CRT.
+
+      *
+      *    ****    O P E N   T H E   P A R A M   F I L E
+      *
+       ZA000	       SECTION.
+       ZA00.
+	     MOVE "PARAM"         TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH       TO W02-PARAM.
+	     OPEN I-O PARAM.
+       ZA999.
+	     EXIT.
+
+       ZA00-READ-APACFIDS.
+	     READ APACFIDS KEY AFID-KEY
+		 INVALID KEY
+		     MOVE SPACES  TO AFID-PATH.
+       ZA00-READ-APACFIDS-EXIT.
+	     EXIT.
+
+       COPY PARAM.RD.
+
+       COPY PARAM.WR.
