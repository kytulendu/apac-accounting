@@ -0,0 +1,278 @@
+      $set LINKCOUNT"512"
+      ******************************************************************
+      *                                                                *
+      *    ******   **	      *******	  ****	    ****     ******    *
+      *   **	**  **	      **    **	 **  **    **  **   **	  **   *
+      *   **	    **	      **    **	**    **  **	**	 **    *
+      *   **	    **	      *******	**    **  **	**     **      *
+      *   **   ***  **	      **	**    **  **	**   **        *
+      *   **	**  **	      **	 **  **    **  **   **	       *
+      *    ******   ********  **	  ****	    ****    ********   *
+      *                                                                *
+      *     ENGLISH                                                    *
+      *                                                                *
+      *     D E P A R T M E N T / V A T   R A T E   M A I N T		 *
+      *                                                                *
+      *     VERSION 9.04.05 - August 2026			       *
+      * 							       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.	       DPTRATE.
+       AUTHOR.                 APAC.
+       DATE-WRITTEN.           AUGUST 2026.
+
+		   COPYRIGHT NOTICE: COPYRIGHT (C) 1983 - 2026
+				     by James William Lemmon.
+				       (Id No. 4412165050082).
+
+		   All rights reserved.
+
+		   e-mail jwlemmon@gmail.com.
+
+       SECURITY.
+		   This program is free software; you can redistribute
+		   it and/or modify it under the terms of the GNU General
+		   Public License as published by the Free Software
+		   Foundation; either version 2 of the License, or (at
+		   your option) any later version.
+
+		   This program is distributed in the hope that it will
+		   be useful, but WITHOUT ANY WARRANTY; without even the
+		   implied warranty of MERCHANTABILITY or FITNESS FOR A
+		   PARTICULAR PURPOSE.	See the GNU General Public License
+		   for more details.
+
+		   You should have received a copy of the GNU General
+		   Public License along with this program; if not, write
+		   to the Free Software Foundation, Inc., 59 Temple Place
+		   - Suite 330, Boston, MA 02111-1307, USA.
+
+      *
+      *    Modification History
+      *    --------------------
+      *    AUG 2026 - Keeps a history entry on AUDIT every time a
+      *               department/VAT rate is changed here, rather than
+      *               only ever overwriting DPT-P-RATE with the rate
+      *               being replaced.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+		       CURSOR IS CSTART
+		       CONSOLE IS CRT
+		       CRT STATUS IS KEY-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY APACFIDS.SL.
+
+       COPY "DEPART.SL".
+
+       COPY "AUDIT.SL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY APACFIDS.FDE.
+
+       COPY "DEPART.FD".
+
+       COPY "AUDIT.FD".
+
+      /
+       WORKING-STORAGE SECTION.
+       77  WS-AUDKEY       PIC  9(04)    COMP-5 VALUE 1.
+       77  WS-NEWRATE      PIC  9(03)V99.
+       77  WS-NEWDATE      PIC  9(08).
+       77  TODAY-DDMMYY    PIC  9(08)    COMP-5.
+       77  W02-DEPART      PIC X(40).
+       77  W02-AUDIT       PIC X(40).
+
+       01  WS-HELP.
+	   03  WS-MODULE       PIC  X(03) VALUE "UTL".
+	   03  WS-PROG	       PIC  X(03) VALUE "DPR".
+
+       01  W02-FID.
+
+       COPY APACFIDS.ID.
+
+       COPY "DEPART.ID".
+
+       COPY "AUDIT.ID".
+
+       COPY WS.WS.
+
+      /
+       SCREEN SECTION.
+
+       COPY BLANK.CRT.
+
+       01  S11.
+	   03  LINE  2 COLUMN 17 FOREGROUND-COLOR 7 HIGHLIGHT
+				 VALUE "DEPARTMENT / VAT  RATE  MAINTENANCE".
+	   03  LINE  6 COLUMN 10 VALUE "Code             :".
+	   03  LINE  8 COLUMN 10 VALUE "Description      :".
+	   03  LINE  9 COLUMN 10 VALUE "Effective date   :".
+	   03  LINE 10 COLUMN 10 VALUE "Current rate     :".
+	   03  LINE 11 COLUMN 10 VALUE "Previous rate    :".
+
+       01  S16.
+	   03  LINE  6 COLUMN 29 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC X(04) USING DPT-CODE AUTO.
+
+       01  S17.
+	   03  LINE  8 COLUMN 29 FOREGROUND-COLOR 15 PIC X(20)
+				 USING DPT-DESC.
+	   03  LINE  9 COLUMN 29 FOREGROUND-COLOR 15 PIC 9(08)
+				 USING DPT-R-DATE.
+	   03  LINE 10 COLUMN 29 FOREGROUND-COLOR 15 PIC ZZ9.99
+				 USING DPT-RATE.
+	   03  LINE 11 COLUMN 29 FOREGROUND-COLOR 15 PIC ZZ9.99
+				 USING DPT-P-RATE.
+
+       01  S18.
+	   03  LINE  9 COLUMN 29 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC 9(08) USING WS-NEWDATE AUTO.
+	   03  LINE 10 COLUMN 29 FOREGROUND-COLOR 7 HIGHLIGHT
+				 BACKGROUND-COLOR 5
+				 PIC 9(03)V99 USING WS-NEWRATE AUTO.
+
+       COPY S99.CRT.
+
+       COPY ERROR.CRT.
+
+      /
+       PROCEDURE DIVISION
+		 USING LS-PARID LS-USER-ID LS0-PROGRAMS LS0-SECURITY.
+       AA000	       SECTION.
+       AA00.
+	   IF LS0-GLLEV < 9
+	       MOVE "Not Authorised"   TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	       GO TO AA49.
+	     PERFORM ZA000.
+	     PERFORM HA000 THRU HA999.
+	     CLOSE DEPART AUDIT.
+
+       AA49.
+	     EXIT PROGRAM.
+
+       COPY FUNCTION.CRT.
+
+      *
+      *    ****    A M E N D   A   D E P A R T M E N T   R A T E
+      *
+       HA000	       SECTION.
+       HA00.
+	     DISPLAY CLR-SCREEN.
+	     DISPLAY S11.
+	     MOVE SPACES          TO DPT-CODE.
+	     DISPLAY S16.
+	     ACCEPT S16.
+	   IF DPT-CODE = SPACES
+	       GO TO HA999.
+	     READ DEPART
+		 INVALID KEY
+		     MOVE "Code not found"  TO WS-ERR-STRING
+		     PERFORM ERROR-MESSAGE
+		     GO TO HA00.
+	     DISPLAY S17.
+	     MOVE DPT-R-DATE      TO WS-NEWDATE.
+	     MOVE DPT-RATE        TO WS-NEWRATE.
+	     DISPLAY S18.
+	     ACCEPT S18.
+	     PERFORM CHECK-CORRECT.
+	   IF WS-OPTION = "N"
+	       GO TO HA00.
+	     PERFORM HA10 THRU HA10-EXIT.
+	     PERFORM HA20 THRU HA20-EXIT.
+	     GO TO HA00.
+
+       HA999.
+	     EXIT.
+
+      *
+      *    ****    W R I T E   T H E   A U D I T   H I S T O R Y
+      *
+       HA10.
+	     ADD 1                TO WS-AUDKEY.
+	     INITIALIZE AUD-REC2.
+	     MOVE WS-AUDKEY       TO AUD-KEY2.
+	     MOVE LS-USER         TO AUD-USER.
+	     MOVE TODAY-DDMMYY    TO AUD-DATE.
+	     MOVE "DPTRATE"       TO AUD-PROG.
+	     MOVE DPT-CODE        TO AUD-ACCOUNT.
+	     STRING "Rate changed from " DELIMITED BY SIZE
+		     DPT-RATE     DELIMITED BY SIZE
+		     " to "       DELIMITED BY SIZE
+		     WS-NEWRATE   DELIMITED BY SIZE
+		     INTO AUD-DESC.
+	     WRITE AUD-REC2.
+	   IF WS-STATUS NOT = "00"
+	       MOVE "Audit write failed" TO WS-ERR-STRING
+	       PERFORM ERROR-MESSAGE
+	   END-IF.
+       HA10-EXIT.
+	     EXIT.
+
+      *
+      *    ****    R E W R I T E   T H E   D E P A R T   R E C O R D
+      *
+       HA20.
+	     MOVE DPT-RATE        TO DPT-P-RATE.
+	     MOVE WS-NEWRATE      TO DPT-RATE.
+	     MOVE WS-NEWDATE      TO DPT-R-DATE.
+	     REWRITE DPT-RECORD.
+       HA20-EXIT.
+	     EXIT.
+
+       COPY CLEAR.CRT.
+
+      *
+      *    ****    O P E N   T H E   F I L E S
+      *
+       ZA000	       SECTION.
+       ZA00.
+	     MOVE "DEPART"        TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH       TO W02-DEPART.
+	     OPEN I-O DEPART.
+	     MOVE "AUDITF"        TO AFID-KEY.
+	     PERFORM ZA00-READ-APACFIDS THRU ZA00-READ-APACFIDS-EXIT.
+	     MOVE AFID-PATH       TO W02-AUDIT.
+	     OPEN I-O AUDIT.
+	     PERFORM ZA00-AUDKEY THRU ZA00-AUDKEY-EXIT.
+	     MOVE LS-TODAY-DDMMYY TO TODAY-DDMMYY.
+       ZA999.
+	     EXIT.
+
+       ZA00-READ-APACFIDS.
+	     READ APACFIDS KEY AFID-KEY
+		 INVALID KEY
+		     MOVE SPACES  TO AFID-PATH.
+       ZA00-READ-APACFIDS-EXIT.
+	     EXIT.
+
+       ZA00-AUDKEY.
+	     MOVE HIGH-VALUES     TO AUD-KEY2.
+	     START AUDIT KEY IS LESS THAN AUD-KEY2
+		 INVALID KEY
+		     MOVE ZERO        TO WS-AUDKEY
+		 NOT INVALID KEY
+		     READ AUDIT NEXT RECORD
+			 AT END
+			     MOVE ZERO    TO WS-AUDKEY
+			 NOT AT END
+			     MOVE AUD-KEY2 TO WS-AUDKEY
+		     END-READ
+	     END-START.
+       ZA00-AUDKEY-EXIT.
+	     EXIT.
+
+       COPY "DEPART.RD".
+
+       COPY "DEPART.WR".
+
+       COPY "AUDIT.WR".
