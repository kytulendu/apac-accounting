@@ -148,6 +148,7 @@
        77  WS-NUM                  PIC  Z(04)9.
        77  WS-MES                  PIC  X(11)    VALUE "Initialized".
        77  TODAY-DDMMYY            PIC  9(08)    COMP-5.
+       77  WS-FORCE-SECTION        PIC  X(01)    VALUE "A".
 
       *    ÚÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ¿
       *    ³ Used by calling program (WORKING-STORAGE) and called program ³
@@ -475,6 +476,20 @@
              MOVE "S"                TO CRT-TYPE.
              CALL "UTP\CRTHEAD" USING CRT-HEADINGS LS-USER-ID.
              DISPLAY S01.
+       AA04.
+             MOVE "Reinitialise every section Y/N  [Y]" TO WS-OPT-MES.
+             MOVE "Y"                TO WS-OPTION.
+             MOVE 1                  TO WS-INSTR.
+             PERFORM OPT-MESSAGE.
+           IF WS-OPTION = "Y"
+               MOVE "A"              TO WS-FORCE-SECTION
+               GO TO AA05.
+             DISPLAY "Section - C)ompany N)etwork D)epartment U)audit" AT 1810
+                     WITH FOREGROUND-COLOR Cyan HIGHLIGHT BACKGROUND-COLOR Magenta
+                     "F)in.tran H)cheque S)ysuser" AT 1910
+                     WITH FOREGROUND-COLOR Cyan HIGHLIGHT BACKGROUND-COLOR Magenta.
+             MOVE "C"                TO WS-FORCE-SECTION.
+             ACCEPT WS-FORCE-SECTION AT 1850 WITH FOREGROUND-COLOR 15 AUTO.
        AA05.
              PERFORM AC000-PARAM.
              PERFORM AD000-CONTROL.
@@ -563,7 +578,8 @@
       *
        AC000-PARAM             SECTION.
        AC000-INIT.
-           IF LS0-DTP = 2 OR LS0-STP = 2 OR LS0-CRP = 2 OR LS0-GLP = 2 OR LS0-HPD = 2 OR LS0-JCP = 2 OR LS0-VHP = 2
+           IF (LS0-DTP = 2 OR LS0-STP = 2 OR LS0-CRP = 2 OR LS0-GLP = 2 OR LS0-HPD = 2 OR LS0-JCP = 2 OR LS0-VHP = 2)
+               AND WS-FORCE-SECTION NOT = "C"
                OPEN I-O PARAM
                DISPLAY "Updated" AT 0633 WITH FOREGROUND-COLOR Grey HIGHLIGHT BACKGROUND-COLOR Magenta
                GO TO AC999-EXIT.
@@ -1028,7 +1044,8 @@
       *
        AD000-CONTROL           SECTION.
        AD000-INIT.
-          IF LS0-DTP = 2 OR LS0-STP = 2 OR LS0-CRP = 2 OR LS0-GLP = 2
+          IF (LS0-DTP = 2 OR LS0-STP = 2 OR LS0-CRP = 2 OR LS0-GLP = 2)
+               AND WS-FORCE-SECTION NOT = "N"
                OPEN I-O NETWORK
                GO TO AD30
            ELSE
@@ -1092,7 +1109,8 @@
       *
        AE000-DEPART    SECTION.
        AE00.
-           IF LS0-DTP = 2 OR LS0-STP = 2 OR LS0-CRP = 2 OR LS0-GLP = 2
+           IF (LS0-DTP = 2 OR LS0-STP = 2 OR LS0-CRP = 2 OR LS0-GLP = 2)
+               AND WS-FORCE-SECTION NOT = "D"
                OPEN I-O DEPART
                GO TO AE15.
              OPEN OUTPUT DEPART.
@@ -1144,7 +1162,8 @@
       *
        AF000-TXTRAN            SECTION.
        AF000-INIT.
-          IF LS0-DTP = 2 OR LS0-STP = 2 OR LS0-CRP = 2 OR LS0-GLP = 2
+          IF (LS0-DTP = 2 OR LS0-STP = 2 OR LS0-CRP = 2 OR LS0-GLP = 2)
+              AND WS-FORCE-SECTION NOT = "F"
               OPEN I-O TXTRAN
               GO TO AF05.
              OPEN OUTPUT TXTRAN.
@@ -1170,7 +1189,8 @@
       *
        AG000-AUDIT             SECTION.
        AG000-INIT.
-          IF LS0-DTP = 2 OR LS0-STP = 2 OR LS0-CRP = 2 OR LS0-GLP = 2
+          IF (LS0-DTP = 2 OR LS0-STP = 2 OR LS0-CRP = 2 OR LS0-GLP = 2)
+              AND WS-FORCE-SECTION NOT = "U"
               OPEN I-O AUDIT
               GO TO AG05.
              OPEN OUTPUT AUDIT.
@@ -1186,7 +1206,12 @@
       /
        AH000-CHEQUE            SECTION.
        AH000-INIT.
+          IF (LS0-DTP = 2 OR LS0-STP = 2 OR LS0-CRP = 2 OR LS0-GLP = 2)
+              AND WS-FORCE-SECTION NOT = "H"
+              OPEN I-O CHEQUE
+              GO TO AH05.
              OPEN OUTPUT CHEQUE.
+       AH05.
              DISPLAY WS-MES AT 1633 WITH FOREGROUND-COLOR Brown HIGHLIGHT BACKGROUND-COLOR Magenta.
 
        AH999-EXIT.
@@ -1194,11 +1219,16 @@
       /
        AI000-SYSUSE        SECTION.
        AI000-INIT.
+          IF (LS0-DTP = 2 OR LS0-STP = 2 OR LS0-CRP = 2 OR LS0-GLP = 2)
+              AND WS-FORCE-SECTION NOT = "S"
+              OPEN I-O SYSUSER
+              GO TO AI05.
              OPEN OUTPUT SYSUSER.
              INITIALIZE USE-RECORD.
              MOVE 001                TO USE-NO.
              MOVE "MISTTO                R RANIAD" TO USE-NAME.
              MOVE "oNsjyzuy"         TO USE-PASS.
+             MOVE "Y"                TO USE-CHGPWD.
              MOVE "Y"                TO USE-GL USE-STOCK USE-DEBT USE-CRED USE-PARM USE-SALES USE-JOBS USE-WAGES.
              MOVE 9                  TO USE-GLLEV USE-STLEV USE-DBLEV USE-CRLEV USE-PALEV USE-SALEV USE-JBLEV USE-WGLEV.
              WRITE USE-RECORD.
